@@ -0,0 +1,411 @@
+             IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBLPOPGE.
+       DATE-WRITTEN.   5/11/2026.
+       AUTHOR.         NICK HOUSER.
+       DATE-COMPILED.
+      *******************************************
+      *  THIS PROGRAM READS THE SAME POP SALES  *
+      *  FILE AS CBLNLH06 AND PRINTS A CASES/    *
+      *  SALES SUBTOTAL PER CITY/ZIP CODE, SO    *
+      *  THE CLUB CAN SEE WHERE ITS DELIVERIES   *
+      *  ARE CONCENTRATED.                       *
+      *******************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT POP-SALES-REPORT
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPOPSL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GEO-OUT
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPOPGE.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT STATE-DEPOSIT-FILE
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLSTDEP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRICE-FILE
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPRICE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD POP-SALES-REPORT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS I-POPSALES
+           RECORD CONTAINS 78 CHARACTERS.
+       01 I-POPSALES.
+           COPY POPSALES.
+
+      *A CONTROL-TOTAL TRAILER WRITTEN AS THE LAST RECORD OF
+      *CBLPOPSL.DAT. TR-MARKER IN THE I-LNAME POSITION IS HOW
+      *1100-LOAD-ORDERS TELLS IT APART FROM A REAL ORDER RECORD.
+       01 TR-RECORD REDEFINES I-POPSALES.
+           05  TR-MARKER              PIC X(15).
+               88  IS-TRAILER-RECORD  VALUE '**TRAILER**'.
+           05  TR-RECORD-COUNT        PIC 9(6).
+           05  FILLER                 PIC X(57).
+
+       FD GEO-OUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINTLINE
+           LINAGE IS 60 WITH FOOTING AT 54.
+
+       01 PRINTLINE                PIC X(132).
+
+      *STATE/DEPOSIT RATES ARE MAINTAINED IN CBLSTDEP.DAT INSTEAD OF
+      *BEING BAKED INTO WORKING-STORAGE, SO THE TREASURER CAN ADD OR
+      *REPRICE A STATE BETWEEN SEASONS WITHOUT A RECOMPILE - SAME FILE
+      *CBLNLH05/CBLNLH06 LOAD.
+       FD STATE-DEPOSIT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SD-RECORD
+           RECORD CONTAINS 4 CHARACTERS.
+       01 SD-RECORD.
+           05  SD-STATE        PIC XX.
+           05  SD-DEPOSIT      PIC V99.
+
+      *PER-CASE PRICES ARE MAINTAINED IN CBLPRICE.DAT INSTEAD OF BEING
+      *BAKED INTO WORKING-STORAGE, SO THE TREASURER CAN REPRICE A
+      *FLAVOR BETWEEN SEASONS WITHOUT A RECOMPILE - SAME FILE
+      *CBLNLH05/CBLNLH06 LOAD.
+       FD PRICE-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PR-RECORD
+           RECORD CONTAINS 8 CHARACTERS.
+       01 PR-RECORD.
+           05  PR-POP-TYPE     PIC 99.
+           05  PR-CASE-PRICE   PIC 9(4)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WORK-AREA.
+           05  EOF             PIC X(5)        VALUE 'FALSE'.
+           05  SUB             PIC 9(4).
+           05  SUB2            PIC 99.
+           05  C-PCTR          PIC 99          VALUE 0.
+           05  STATE-COUNT     PIC 99          VALUE 0.
+           05  SD-EOF          PIC X(5)        VALUE 'FALSE'.
+           05  PR-EOF          PIC X(5)        VALUE 'FALSE'.
+           05  STATE-FOUND-SW  PIC X(5)        VALUE 'FALSE'.
+           05  POP-TYPE-FOUND-SW PIC X(5)      VALUE 'FALSE'.
+
+      *ORDERS ARE READ INTO THIS TABLE AND SORTED BY CITY/ZIP SO WE
+      *CAN CONTROL-BREAK WITHOUT REQUIRING CBLPOPSL.DAT ITSELF
+      *TO BE PRE-SORTED.
+       01 ORDER-COUNT              PIC 9(4)        VALUE 0.
+       01 ORDER-TABLE.
+           05  ORDER-ENTRY         OCCURS 500.
+               COPY POPSALES REPLACING ==05== BY ==10==.
+       01 HOLD-ENTRY.
+           COPY POPSALES.
+
+      *PER-CASE PRICE TABLE, SAME SHAPE AS CBLNLH06'S, NEEDED HERE TO
+      *ROLL UP CITY/ZIP AND GRAND TOTAL SALES - LOADED FROM
+      *CBLPRICE.DAT AT 1000-INIT TIME - SEE 1165-LOAD-PRICE-TABLE.
+       01 POP-PRICE-TABLE.
+           05  CASE-PRICE   PIC 9(4)V99     OCCURS 6     VALUE 0.
+
+      *LOADED FROM CBLSTDEP.DAT AT 1000-INIT TIME - SEE
+      *1150-LOAD-STATE-TABLE.
+       01 STATE-DEPOSIT-TABLE.
+           05  STATE-DEPOSITS          OCCURS 20.
+               10  D-STATE     PIC XX.
+               10  DEPOSIT-VAL PIC V99.
+
+      *PER-ORDER CALCULATED AMOUNTS
+       01 C-DEPOSIT-AMT            PIC 9(4)V99.
+       01 C-TOTAL-SALES            PIC 9(5)V99.
+
+      *PER-CITY/ZIP SUBTOTALS
+       01 G-TOTAL-CASES            PIC 9(6)        VALUE 0.
+       01 G-TOTAL-SALES            PIC 9(8)V99     VALUE 0.
+
+      *OVERALL GRAND TOTALS
+       01 GT-TOTAL-CASES           PIC 9(7)        VALUE 0.
+       01 GT-TOTAL-SALES           PIC 9(9)V99     VALUE 0.
+
+      *ORDERS WHOSE STATE ISN'T ON CBLSTDEP.DAT OR WHOSE POP TYPE
+      *ISN'T 1-6 - SEE 2105-CHECK-STATE/2106-CHECK-POP-TYPE.
+      *SHOULDN'T HAPPEN TO AN ORDER THAT WENT THROUGH CBLNLH05/
+      *CBLNLH06'S VALIDATION, BUT CBLPOPSL.DAT CAN ALSO HOLD A BATCH
+      *CBLPOPCV CONVERTED STRAIGHT FROM A CSV WITH NO FIELD
+      *VALIDATION AT ALL. THE ORDER IS LEFT OUT OF BOTH THE CITY/ZIP
+      *SUBTOTAL AND THE GRAND TOTAL RATHER THAN GUESSING AT A DEPOSIT
+      *RATE OR CASE PRICE.
+       01 EXCEPTION-COUNT          PIC 9(4)        VALUE 0.
+       01 EXCEPTION-TABLE.
+           05  EXCEPTION-ENTRY      OCCURS 500.
+               10  EX-LNAME         PIC X(15).
+               10  EX-FNAME         PIC X(15).
+               10  EX-STATE         PIC XX.
+               10  EX-REASON        PIC X(20).
+
+       01 CURRENT-DATE-AND-TIME.
+           05  I-DATE.
+               10  I-YY        PIC 9(4).
+               10  I-MM        PIC 99.
+               10  I-DD        PIC 99.
+           05  I-TIME          PIC X(11).
+
+       01 GEO-TITLE.
+           05  FILLER          PIC X(6)        VALUE 'DATE:'.
+           05  O-MM            PIC 99.
+           05  FILLER          PIC X           VALUE '/'.
+           05  O-DD            PIC 99.
+           05  FILLER          PIC X           VALUE '/'.
+           05  O-YY            PIC 9(4).
+           05  FILLER          PIC X(30)       VALUE ' '.
+           05  FILLER          PIC X(42)
+                                   VALUE "GEOGRAPHIC SUBTOTAL REPORT".
+           05  FILLER          PIC X(30)       VALUE ' '.
+           05  FILLER          PIC X(6)        VALUE 'PAGE:'.
+           05  O-PCTR          PIC Z9.
+
+       01 DETAIL-COLUMN-HEADING.
+           05  FILLER          PIC X(12)       VALUE 'CITY'.
+           05  FILLER          PIC X(12)       VALUE 'ZIP CODE'.
+           05  FILLER          PIC X(14)       VALUE 'CASES'.
+           05  FILLER          PIC X(13)       VALUE 'SALES'.
+
+       01 GEO-SUBTOTAL-LINE.
+           05  O-GEO-CITY      PIC X(10).
+           05  FILLER          PIC XX          VALUE ' '.
+           05  O-GEO-ZIP5      PIC 9(5).
+           05  FILLER          PIC X(7)        VALUE ' '.
+           05  O-GEO-CASES     PIC ZZZ,ZZ9.
+           05  FILLER          PIC X(4)        VALUE ' '.
+           05  O-GEO-SALES     PIC $$$,$$$.99.
+
+       01 GRAND-TOTAL-LINE.
+           05  FILLER          PIC X(17)       VALUE 'GRAND TOTALS:'.
+           05  O-GT-CASES      PIC ZZZ,ZZ9.
+           05  FILLER          PIC X(4)        VALUE ' '.
+           05  O-GT-SALES      PIC $$$,$$$.99.
+
+       01 HOLD-CITY                 PIC X(10).
+       01 HOLD-ZIP5                 PIC 9(5).
+
+       01 EXCEPTION-BOARD-HEADING.
+           05  FILLER          PIC X(40)
+                       VALUE 'ORDERS EXCLUDED FROM GRAND TOTALS'.
+       01 EXCEPTION-COLUMN-HEADING.
+           05  FILLER          PIC X(17)       VALUE 'LAST NAME'.
+           05  FILLER          PIC X(17)       VALUE 'FIRST NAME'.
+           05  FILLER          PIC X(7)        VALUE 'STATE'.
+           05  FILLER          PIC X(20)       VALUE 'REASON'.
+       01 EXCEPTION-DETAIL-LINE.
+           05  O-EX-LNAME      PIC X(15).
+           05  FILLER          PIC XX          VALUE ' '.
+           05  O-EX-FNAME      PIC X(15).
+           05  FILLER          PIC XX          VALUE ' '.
+           05  O-EX-STATE      PIC XX.
+           05  FILLER          PIC XX          VALUE ' '.
+           05  O-EX-REASON     PIC X(20).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 1100-LOAD-ORDERS
+               UNTIL EOF = 'TRUE'.
+           PERFORM 1200-SORT-BY-GEO.
+           PERFORM 9900-HEADINGS.
+           PERFORM 2000-PRINT-SUBTOTALS
+               VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > ORDER-COUNT.
+           MOVE GT-TOTAL-CASES TO O-GT-CASES.
+           MOVE GT-TOTAL-SALES TO O-GT-SALES.
+           WRITE PRINTLINE FROM GRAND-TOTAL-LINE
+               AFTER ADVANCING 3 LINES.
+           IF EXCEPTION-COUNT > 0
+               PERFORM 4200-PRINT-EXCEPTIONS.
+           CLOSE POP-SALES-REPORT.
+           CLOSE GEO-OUT.
+           STOP RUN.
+
+       1000-INIT.
+           OPEN INPUT POP-SALES-REPORT.
+           OPEN OUTPUT GEO-OUT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-YY TO O-YY.
+           MOVE I-DD TO O-DD.
+           MOVE I-MM TO O-MM.
+           PERFORM 1150-LOAD-STATE-TABLE.
+           PERFORM 1165-LOAD-PRICE-TABLE.
+           PERFORM 9000-READ.
+
+       1150-LOAD-STATE-TABLE.
+           OPEN INPUT STATE-DEPOSIT-FILE.
+           PERFORM 1160-READ-STATE
+               UNTIL SD-EOF = 'TRUE'.
+           CLOSE STATE-DEPOSIT-FILE.
+
+       1160-READ-STATE.
+           READ STATE-DEPOSIT-FILE
+               AT END
+                   MOVE 'TRUE' TO SD-EOF.
+           IF SD-EOF NOT = 'TRUE'
+               ADD 1 TO STATE-COUNT
+               MOVE SD-STATE TO D-STATE(STATE-COUNT)
+               MOVE SD-DEPOSIT TO DEPOSIT-VAL(STATE-COUNT).
+
+       1165-LOAD-PRICE-TABLE.
+           OPEN INPUT PRICE-FILE.
+           PERFORM 1166-READ-PRICE
+               UNTIL PR-EOF = 'TRUE'.
+           CLOSE PRICE-FILE.
+
+       1166-READ-PRICE.
+           READ PRICE-FILE
+               AT END
+                   MOVE 'TRUE' TO PR-EOF.
+           IF PR-EOF NOT = 'TRUE'
+               MOVE PR-CASE-PRICE TO CASE-PRICE(PR-POP-TYPE).
+
+       1100-LOAD-ORDERS.
+           IF EOF NOT = 'TRUE'
+               IF IS-TRAILER-RECORD
+                   MOVE 'TRUE' TO EOF
+               ELSE
+                   ADD 1 TO ORDER-COUNT
+                   MOVE I-POPSALES TO ORDER-ENTRY(ORDER-COUNT)
+                   PERFORM 9000-READ.
+
+       1200-SORT-BY-GEO.
+      *STRAIGHT INSERTION SORT ON CITY/ZIP5 - ORDER VOLUMES ARE
+      *SMALL ENOUGH (ONE SEASON'S WORTH) THAT THIS IS PLENTY FAST.
+           PERFORM
+               VARYING SUB FROM 2 BY 1
+                   UNTIL SUB > ORDER-COUNT
+                       MOVE ORDER-ENTRY(SUB) TO HOLD-ENTRY
+                       MOVE SUB TO SUB2
+                       PERFORM
+                           UNTIL SUB2 < 2 OR
+                               I-CITY OF ORDER-ENTRY(SUB2 - 1) <
+                                   I-CITY OF HOLD-ENTRY OR
+                               (I-CITY OF ORDER-ENTRY(SUB2 - 1) =
+                                   I-CITY OF HOLD-ENTRY AND
+                                I-ZIP5 OF ORDER-ENTRY(SUB2 - 1) <=
+                                   I-ZIP5 OF HOLD-ENTRY)
+                                   MOVE ORDER-ENTRY(SUB2 - 1)
+                                       TO ORDER-ENTRY(SUB2)
+                                   SUBTRACT 1 FROM SUB2
+                       MOVE HOLD-ENTRY TO ORDER-ENTRY(SUB2).
+
+       2000-PRINT-SUBTOTALS.
+      *SUB POINTS AT THE FIRST ORDER OF THE NEXT CITY/ZIP GROUP.
+      *PRINT THAT GROUP'S SUBTOTAL, THEN LEAVE SUB ON THE LAST
+      *ORDER OF THE GROUP SO THE PERFORM VARYING ADVANCES TO THE
+      *NEXT ONE.
+           MOVE 0 TO G-TOTAL-CASES.
+           MOVE 0 TO G-TOTAL-SALES.
+           MOVE I-CITY OF ORDER-ENTRY(SUB) TO HOLD-CITY.
+           MOVE I-ZIP5 OF ORDER-ENTRY(SUB) TO HOLD-ZIP5.
+
+           PERFORM
+               UNTIL SUB > ORDER-COUNT OR
+                   I-CITY OF ORDER-ENTRY(SUB) NOT = HOLD-CITY OR
+                   I-ZIP5 OF ORDER-ENTRY(SUB) NOT = HOLD-ZIP5
+                       PERFORM 2100-ADD-ONE-ORDER
+                       ADD 1 TO SUB.
+           SUBTRACT 1 FROM SUB.
+
+           MOVE HOLD-CITY TO O-GEO-CITY.
+           MOVE HOLD-ZIP5 TO O-GEO-ZIP5.
+           MOVE G-TOTAL-CASES TO O-GEO-CASES.
+           MOVE G-TOTAL-SALES TO O-GEO-SALES.
+           WRITE PRINTLINE FROM GEO-SUBTOTAL-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9900-HEADINGS.
+
+       2100-ADD-ONE-ORDER.
+           MOVE 0 TO C-DEPOSIT-AMT.
+           PERFORM 2105-CHECK-STATE.
+           PERFORM 2106-CHECK-POP-TYPE.
+           IF STATE-FOUND-SW NOT = 'TRUE' OR
+                   POP-TYPE-FOUND-SW NOT = 'TRUE'
+               PERFORM 2110-RECORD-EXCEPTION
+           ELSE
+               COMPUTE C-DEPOSIT-AMT = DEPOSIT-VAL(SUB2) * 24 *
+                   I-NUM-CASES OF ORDER-ENTRY(SUB)
+               COMPUTE C-TOTAL-SALES =
+                   CASE-PRICE(I-POP-TYPE OF ORDER-ENTRY(SUB)) *
+                       I-NUM-CASES OF ORDER-ENTRY(SUB) + C-DEPOSIT-AMT
+               ADD I-NUM-CASES OF ORDER-ENTRY(SUB) TO G-TOTAL-CASES
+               ADD C-TOTAL-SALES TO G-TOTAL-SALES
+               ADD I-NUM-CASES OF ORDER-ENTRY(SUB) TO GT-TOTAL-CASES
+               ADD C-TOTAL-SALES TO GT-TOTAL-SALES.
+
+      *SEARCHES THE STATE DEPOSIT TABLE LOADED FROM CBLSTDEP.DAT,
+      *BOUNDED BY STATE-COUNT SO AN UNRECOGNIZED STATE CAN'T RUN THE
+      *SUBSCRIPT PAST THE TABLE - SAME PATTERN AS CBLPOPVC'S
+      *1100-CHECK-STATE.
+      *STOPS AT THE FIRST MATCH, NOT JUST WHEN STATE-FOUND-SW FLIPS -
+      *2100-ADD-ONE-ORDER REUSES SUB2 AS THE DEPOSIT-VAL SUBSCRIPT
+      *RIGHT AFTER THIS RETURNS, SO IT HAS TO LAND ON THE MATCHING
+      *ENTRY, NOT RUN PAST IT TO STATE-COUNT + 1.
+       2105-CHECK-STATE.
+           MOVE 'FALSE' TO STATE-FOUND-SW.
+           PERFORM
+               VARYING SUB2 FROM 1 BY 1
+                   UNTIL SUB2 > STATE-COUNT OR
+                       I-STATE OF ORDER-ENTRY(SUB) = D-STATE(SUB2)
+                           CONTINUE.
+           IF SUB2 <= STATE-COUNT
+               MOVE 'TRUE' TO STATE-FOUND-SW.
+
+      *GUARDS THE CASE-PRICE SUBSCRIPT ABOVE AGAINST A NON-NUMERIC OR
+      *OUT-OF-RANGE I-POP-TYPE - CBLPOPSL.DAT ISN'T GUARANTEED TO
+      *HAVE BEEN THROUGH CBLNLH05/CBLNLH06'S VALIDATION.
+       2106-CHECK-POP-TYPE.
+           MOVE 'FALSE' TO POP-TYPE-FOUND-SW.
+           IF I-POP-TYPE OF ORDER-ENTRY(SUB) IS NUMERIC
+               IF I-POP-TYPE OF ORDER-ENTRY(SUB) >= 1 AND
+                       I-POP-TYPE OF ORDER-ENTRY(SUB) <= 6
+                   MOVE 'TRUE' TO POP-TYPE-FOUND-SW.
+
+       2110-RECORD-EXCEPTION.
+           ADD 1 TO EXCEPTION-COUNT.
+           MOVE I-LNAME OF ORDER-ENTRY(SUB)
+               TO EX-LNAME(EXCEPTION-COUNT).
+           MOVE I-FNAME OF ORDER-ENTRY(SUB)
+               TO EX-FNAME(EXCEPTION-COUNT).
+           MOVE I-STATE OF ORDER-ENTRY(SUB)
+               TO EX-STATE(EXCEPTION-COUNT).
+           IF STATE-FOUND-SW NOT = 'TRUE'
+               MOVE 'STATE NOT ON FILE' TO EX-REASON(EXCEPTION-COUNT)
+           ELSE
+               MOVE 'POP TYPE INVALID' TO EX-REASON(EXCEPTION-COUNT).
+
+       4200-PRINT-EXCEPTIONS.
+           PERFORM 9900-HEADINGS.
+           WRITE PRINTLINE FROM EXCEPTION-BOARD-HEADING
+               AFTER ADVANCING 2 LINES.
+           WRITE PRINTLINE FROM EXCEPTION-COLUMN-HEADING
+               AFTER ADVANCING 2 LINES.
+           PERFORM
+               VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > EXCEPTION-COUNT
+                       MOVE EX-LNAME(SUB) TO O-EX-LNAME
+                       MOVE EX-FNAME(SUB) TO O-EX-FNAME
+                       MOVE EX-STATE(SUB) TO O-EX-STATE
+                       MOVE EX-REASON(SUB) TO O-EX-REASON
+                       WRITE PRINTLINE FROM EXCEPTION-DETAIL-LINE
+                           AFTER ADVANCING 1 LINES.
+
+       9000-READ.
+           READ POP-SALES-REPORT
+               AT END
+                   MOVE 'TRUE' TO EOF.
+
+       9900-HEADINGS.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+           WRITE PRINTLINE FROM GEO-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE PRINTLINE FROM DETAIL-COLUMN-HEADING
+               AFTER ADVANCING 2 LINES.
