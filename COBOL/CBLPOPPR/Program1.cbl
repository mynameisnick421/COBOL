@@ -0,0 +1,490 @@
+             IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBLPOPPR.
+       DATE-WRITTEN.   4/2/2026.
+       AUTHOR.         NICK HOUSER.
+       DATE-COMPILED.
+      *******************************************
+      *  THIS PROGRAM READS THE SAME POP SALES  *
+      *  FILE AS CBLNLH06 TO FIND OUT WHAT EACH  *
+      *  SELLER AND TEAM SHOULD HAVE COLLECTED,  *
+      *  NETS THAT AGAINST A PAYMENTS FILE THE   *
+      *  TREASURER KEYS COLLECTED AMOUNTS INTO,  *
+      *  AND PRINTS AN EXCEPTION REPORT OF WHO   *
+      *  IS SHORT BY SELLER AND BY TEAM.         *
+      *******************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT POP-SALES-REPORT
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPOPSL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PAYMENTS-FILE
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPOPPAY.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RECONCILE-OUT
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPOPPR.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT STATE-DEPOSIT-FILE
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLSTDEP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRICE-FILE
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPRICE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD POP-SALES-REPORT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS I-POPSALES
+           RECORD CONTAINS 78 CHARACTERS.
+       01 I-POPSALES.
+           COPY POPSALES.
+
+      *A CONTROL-TOTAL TRAILER WRITTEN AS THE LAST RECORD OF
+      *CBLPOPSL.DAT. TR-MARKER IN THE I-LNAME POSITION IS HOW
+      *2000-ROLLUP-SALES TELLS IT APART FROM A REAL ORDER RECORD.
+       01 TR-RECORD REDEFINES I-POPSALES.
+           05  TR-MARKER              PIC X(15).
+               88  IS-TRAILER-RECORD  VALUE '**TRAILER**'.
+           05  TR-RECORD-COUNT        PIC 9(6).
+           05  FILLER                 PIC X(57).
+
+      *ONE RECORD PER PAYMENT THE TREASURER KEYS IN - THE SAME
+      *SELLER CAN APPEAR MORE THAN ONCE IF THEY TURN IN MONEY
+      *MORE THAN ONCE.
+       FD PAYMENTS-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PAY-RECORD
+           RECORD CONTAINS 39 CHARACTERS.
+       01 PAY-RECORD.
+           05  PAY-LNAME           PIC X(15).
+           05  PAY-FNAME           PIC X(15).
+           05  PAY-AMOUNT          PIC 9(7)V99.
+
+       FD RECONCILE-OUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINTLINE
+           LINAGE IS 60 WITH FOOTING AT 54.
+
+       01 PRINTLINE                PIC X(132).
+
+      *STATE/DEPOSIT RATES ARE MAINTAINED IN CBLSTDEP.DAT INSTEAD OF
+      *BEING BAKED INTO WORKING-STORAGE, SO THE TREASURER CAN ADD OR
+      *REPRICE A STATE BETWEEN SEASONS WITHOUT A RECOMPILE - SAME FILE
+      *CBLNLH05/CBLNLH06 LOAD.
+       FD STATE-DEPOSIT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SD-RECORD
+           RECORD CONTAINS 4 CHARACTERS.
+       01 SD-RECORD.
+           05  SD-STATE        PIC XX.
+           05  SD-DEPOSIT      PIC V99.
+
+      *PER-CASE PRICES ARE MAINTAINED IN CBLPRICE.DAT INSTEAD OF BEING
+      *BAKED INTO WORKING-STORAGE, SO THE TREASURER CAN REPRICE A
+      *FLAVOR BETWEEN SEASONS WITHOUT A RECOMPILE - SAME FILE
+      *CBLNLH05/CBLNLH06 LOAD.
+       FD PRICE-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PR-RECORD
+           RECORD CONTAINS 8 CHARACTERS.
+       01 PR-RECORD.
+           05  PR-POP-TYPE     PIC 99.
+           05  PR-CASE-PRICE   PIC 9(4)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WORK-AREA.
+           05  EOF             PIC X(5)        VALUE 'FALSE'.
+           05  PAY-EOF         PIC X(5)        VALUE 'FALSE'.
+           05  SUB             PIC 9(4).
+           05  SUB2            PIC 9(4).
+           05  C-PCTR          PIC 99          VALUE 0.
+           05  STATE-COUNT     PIC 99          VALUE 0.
+           05  SD-EOF          PIC X(5)        VALUE 'FALSE'.
+           05  PR-EOF          PIC X(5)        VALUE 'FALSE'.
+           05  STATE-FOUND-SW  PIC X(5)        VALUE 'FALSE'.
+           05  POP-TYPE-FOUND-SW PIC X(5)      VALUE 'FALSE'.
+
+      *PER-CASE PRICE TABLE, SAME SHAPE AS CBLNLH06'S, NEEDED HERE TO
+      *FIND OUT WHAT EACH ORDER SHOULD HAVE COLLECTED - LOADED FROM
+      *CBLPRICE.DAT AT 1000-INIT TIME - SEE 1165-LOAD-PRICE-TABLE.
+       01 POP-PRICE-TABLE.
+           05  CASE-PRICE   PIC 9(4)V99     OCCURS 6     VALUE 0.
+
+      *LOADED FROM CBLSTDEP.DAT AT 1000-INIT TIME - SEE
+      *1150-LOAD-STATE-TABLE.
+       01 STATE-DEPOSIT-TABLE.
+           05  STATE-DEPOSITS          OCCURS 20.
+               10  D-STATE     PIC XX.
+               10  DEPOSIT-VAL PIC V99.
+
+       01 TEAM-NAMES.
+           05 FILLER         PIC X     VALUE "A".
+           05 FILLER         PIC X     VALUE "B".
+           05 FILLER         PIC X     VALUE "C".
+           05 FILLER         PIC X     VALUE "D".
+           05 FILLER         PIC X     VALUE "E".
+       01 TEAM-NAME-TABLE REDEFINES TEAM-NAMES.
+         05 TEAM-NAME       PIC X  OCCURS 5.
+
+      *PER-ORDER CALCULATED AMOUNTS
+       01 C-DEPOSIT-AMT            PIC 9(4)V99.
+       01 C-TOTAL-SALES            PIC 9(5)V99.
+
+      *SELLER ROLL-UP TABLE - ONE ENTRY PER DISTINCT LNAME/FNAME,
+      *ACCUMULATING WHAT THEY SHOULD HAVE COLLECTED AND WHAT THE
+      *TREASURER HAS ACTUALLY RECORDED AS TURNED IN.
+       01 SELLER-COUNT             PIC 9(4)        VALUE 0.
+       01 SELLER-TABLE.
+           05  SELLER-ENTRY        OCCURS 500.
+               10  SL-LNAME         PIC X(15).
+               10  SL-FNAME         PIC X(15).
+               10  SL-TEAM          PIC X.
+               10  SL-EXPECTED      PIC 9(7)V99     VALUE 0.
+               10  SL-COLLECTED     PIC 9(7)V99     VALUE 0.
+
+      *TEAM ROLL-UP TABLE, ONE ENTRY PER TEAM A-E.
+       01 TEAM-TABLE.
+           05  TEAM-ENTRY           OCCURS 5.
+               10  TM-TEAM           PIC X.
+               10  TM-EXPECTED       PIC 9(9)V99     VALUE 0.
+               10  TM-COLLECTED      PIC 9(9)V99     VALUE 0.
+
+      *ORDERS WHOSE STATE ISN'T ON CBLSTDEP.DAT OR WHOSE POP TYPE
+      *ISN'T 1-6 - SEE 2105-CHECK-STATE/2106-CHECK-POP-TYPE.
+      *SHOULDN'T HAPPEN TO AN ORDER THAT WENT THROUGH CBLNLH05/
+      *CBLNLH06'S VALIDATION, BUT CBLPOPSL.DAT CAN ALSO HOLD A BATCH
+      *CBLPOPCV CONVERTED STRAIGHT FROM A CSV WITH NO FIELD
+      *VALIDATION AT ALL. THE ORDER IS LEFT OUT OF THE SELLER'S
+      *EXPECTED TOTAL RATHER THAN GUESSING AT A DEPOSIT RATE OR CASE
+      *PRICE.
+       01 EXCEPTION-COUNT          PIC 9(4)        VALUE 0.
+       01 EXCEPTION-TABLE.
+           05  EXCEPTION-ENTRY      OCCURS 500.
+               10  EX-LNAME         PIC X(15).
+               10  EX-FNAME         PIC X(15).
+               10  EX-STATE         PIC XX.
+               10  EX-REASON        PIC X(20).
+
+       01 CURRENT-DATE-AND-TIME.
+           05  I-DATE.
+               10  I-YY        PIC 9(4).
+               10  I-MM        PIC 99.
+               10  I-DD        PIC 99.
+           05  I-TIME          PIC X(11).
+
+       01 RECONCILE-TITLE.
+           05  FILLER          PIC X(6)        VALUE 'DATE:'.
+           05  O-MM            PIC 99.
+           05  FILLER          PIC X           VALUE '/'.
+           05  O-DD            PIC 99.
+           05  FILLER          PIC X           VALUE '/'.
+           05  O-YY            PIC 9(4).
+           05  FILLER          PIC X(36)       VALUE ' '.
+           05  FILLER          PIC X(72)
+                                   VALUE "ALBIA SOCCER CLUB FUNDRAISER".
+           05  FILLER          PIC X(6)        VALUE 'PAGE:'.
+           05  O-PCTR          PIC Z9.
+
+       01 SELLER-EXC-HEADING.
+           05  FILLER          PIC X(40)
+                       VALUE 'SELLERS SHORT ON COLLECTED PAYMENTS'.
+       01 SELLER-EXC-COLUMN-HEADING.
+           05  FILLER          PIC X(17)       VALUE 'LAST NAME'.
+           05  FILLER          PIC X(17)       VALUE 'FIRST NAME'.
+           05  FILLER          PIC X(6)        VALUE 'TEAM'.
+           05  FILLER          PIC X(16)       VALUE 'EXPECTED'.
+           05  FILLER          PIC X(16)       VALUE 'COLLECTED'.
+           05  FILLER          PIC X(16)       VALUE 'SHORT'.
+       01 SELLER-EXC-LINE.
+           05  O-LNAME          PIC X(15).
+           05  FILLER          PIC XX          VALUE ' '.
+           05  O-FNAME         PIC X(15).
+           05  FILLER          PIC XX          VALUE ' '.
+           05  O-TEAM          PIC X.
+           05  FILLER          PIC X(9)        VALUE ' '.
+           05  O-EXPECTED      PIC $$$,$$9.99.
+           05  FILLER          PIC X(6)        VALUE ' '.
+           05  O-COLLECTED     PIC $$$,$$9.99.
+           05  FILLER          PIC X(6)        VALUE ' '.
+           05  O-SHORT         PIC $$$,$$9.99.
+
+       01 TEAM-SUM-HEADING.
+           05  FILLER          PIC X(40)
+                       VALUE 'TEAM PAYMENT RECONCILIATION'.
+       01 TEAM-SUM-COLUMN-HEADING.
+           05  FILLER          PIC X(6)        VALUE 'TEAM'.
+           05  FILLER          PIC X(20)       VALUE 'EXPECTED'.
+           05  FILLER          PIC X(20)       VALUE 'COLLECTED'.
+           05  FILLER          PIC X(20)       VALUE 'SHORT'.
+       01 TEAM-SUM-LINE.
+           05  O-TEAM1          PIC X.
+           05  FILLER          PIC X(5)        VALUE ' '.
+           05  O-TM-EXPECTED    PIC $$$$,$$$,$$9.99.
+           05  FILLER          PIC X(4)        VALUE ' '.
+           05  O-TM-COLLECTED   PIC $$$$,$$$,$$9.99.
+           05  FILLER          PIC X(4)        VALUE ' '.
+           05  O-TM-SHORT       PIC $$$$,$$$,$$9.99.
+
+       01 EXCEPTION-BOARD-HEADING.
+           05  FILLER          PIC X(40)
+                       VALUE 'ORDERS EXCLUDED FROM EXPECTED TOTAL'.
+       01 EXCEPTION-COLUMN-HEADING.
+           05  FILLER          PIC X(17)       VALUE 'LAST NAME'.
+           05  FILLER          PIC X(17)       VALUE 'FIRST NAME'.
+           05  FILLER          PIC X(7)        VALUE 'STATE'.
+           05  FILLER          PIC X(20)       VALUE 'REASON'.
+       01 EXCEPTION-DETAIL-LINE.
+           05  O-EX-LNAME      PIC X(15).
+           05  FILLER          PIC XX          VALUE ' '.
+           05  O-EX-FNAME      PIC X(15).
+           05  FILLER          PIC XX          VALUE ' '.
+           05  O-EX-STATE      PIC XX.
+           05  FILLER          PIC XX          VALUE ' '.
+           05  O-EX-REASON     PIC X(20).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-ROLLUP-SALES
+               UNTIL EOF = 'TRUE'.
+           PERFORM 2500-APPLY-PAYMENTS
+               UNTIL PAY-EOF = 'TRUE'.
+           PERFORM 3000-ROLLUP-TEAMS
+               VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > SELLER-COUNT.
+           PERFORM 4000-PRINT-SELLER-EXCEPTIONS.
+           PERFORM 4100-PRINT-TEAM-SUMMARY.
+           IF EXCEPTION-COUNT > 0
+               PERFORM 4200-PRINT-EXCEPTIONS.
+           CLOSE POP-SALES-REPORT.
+           CLOSE PAYMENTS-FILE.
+           CLOSE RECONCILE-OUT.
+           STOP RUN.
+
+       1000-INIT.
+           OPEN INPUT POP-SALES-REPORT.
+           OPEN INPUT PAYMENTS-FILE.
+           OPEN OUTPUT RECONCILE-OUT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-YY TO O-YY.
+           MOVE I-DD TO O-DD.
+           MOVE I-MM TO O-MM.
+           PERFORM
+               VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > 5
+                       MOVE TEAM-NAME(SUB) TO TM-TEAM(SUB)
+                       MOVE 0 TO TM-EXPECTED(SUB)
+                       MOVE 0 TO TM-COLLECTED(SUB).
+           PERFORM 1150-LOAD-STATE-TABLE.
+           PERFORM 1165-LOAD-PRICE-TABLE.
+           PERFORM 9000-READ.
+           PERFORM 9010-READ-PAYMENT.
+
+       1150-LOAD-STATE-TABLE.
+           OPEN INPUT STATE-DEPOSIT-FILE.
+           PERFORM 1160-READ-STATE
+               UNTIL SD-EOF = 'TRUE'.
+           CLOSE STATE-DEPOSIT-FILE.
+
+       1160-READ-STATE.
+           READ STATE-DEPOSIT-FILE
+               AT END
+                   MOVE 'TRUE' TO SD-EOF.
+           IF SD-EOF NOT = 'TRUE'
+               ADD 1 TO STATE-COUNT
+               MOVE SD-STATE TO D-STATE(STATE-COUNT)
+               MOVE SD-DEPOSIT TO DEPOSIT-VAL(STATE-COUNT).
+
+       1165-LOAD-PRICE-TABLE.
+           OPEN INPUT PRICE-FILE.
+           PERFORM 1166-READ-PRICE
+               UNTIL PR-EOF = 'TRUE'.
+           CLOSE PRICE-FILE.
+
+       1166-READ-PRICE.
+           READ PRICE-FILE
+               AT END
+                   MOVE 'TRUE' TO PR-EOF.
+           IF PR-EOF NOT = 'TRUE'
+               MOVE PR-CASE-PRICE TO CASE-PRICE(PR-POP-TYPE).
+
+       2000-ROLLUP-SALES.
+           IF IS-TRAILER-RECORD
+               MOVE 'TRUE' TO EOF
+           ELSE
+               PERFORM 2100-FIND-OR-ADD-SELLER
+               MOVE 0 TO C-DEPOSIT-AMT
+               PERFORM 2105-CHECK-STATE
+               PERFORM 2106-CHECK-POP-TYPE
+               IF STATE-FOUND-SW NOT = 'TRUE' OR
+                       POP-TYPE-FOUND-SW NOT = 'TRUE'
+                   PERFORM 2110-RECORD-EXCEPTION
+               ELSE
+                   COMPUTE C-DEPOSIT-AMT = DEPOSIT-VAL(SUB2) * 24 *
+                       I-NUM-CASES
+                   COMPUTE C-TOTAL-SALES =
+                       CASE-PRICE(I-POP-TYPE) * I-NUM-CASES +
+                           C-DEPOSIT-AMT
+                   ADD C-TOTAL-SALES TO SL-EXPECTED(SUB)
+               END-IF
+               PERFORM 9000-READ.
+
+      *SEARCHES THE STATE DEPOSIT TABLE LOADED FROM CBLSTDEP.DAT,
+      *BOUNDED BY STATE-COUNT SO AN UNRECOGNIZED STATE CAN'T RUN THE
+      *SUBSCRIPT PAST THE TABLE - SAME PATTERN AS CBLPOPVC'S
+      *1100-CHECK-STATE.
+      *STOPS AT THE FIRST MATCH, NOT JUST WHEN STATE-FOUND-SW FLIPS -
+      *2000-ROLLUP-SALES REUSES SUB2 AS THE DEPOSIT-VAL SUBSCRIPT
+      *RIGHT AFTER THIS RETURNS, SO IT HAS TO LAND ON THE MATCHING
+      *ENTRY, NOT RUN PAST IT TO STATE-COUNT + 1.
+       2105-CHECK-STATE.
+           MOVE 'FALSE' TO STATE-FOUND-SW.
+           PERFORM
+               VARYING SUB2 FROM 1 BY 1
+                   UNTIL SUB2 > STATE-COUNT OR
+                       I-STATE = D-STATE(SUB2)
+                           CONTINUE.
+           IF SUB2 <= STATE-COUNT
+               MOVE 'TRUE' TO STATE-FOUND-SW.
+
+      *GUARDS THE CASE-PRICE SUBSCRIPT ABOVE AGAINST A NON-NUMERIC OR
+      *OUT-OF-RANGE I-POP-TYPE - CBLPOPSL.DAT ISN'T GUARANTEED TO
+      *HAVE BEEN THROUGH CBLNLH05/CBLNLH06'S VALIDATION.
+       2106-CHECK-POP-TYPE.
+           MOVE 'FALSE' TO POP-TYPE-FOUND-SW.
+           IF I-POP-TYPE IS NUMERIC
+               IF I-POP-TYPE >= 1 AND I-POP-TYPE <= 6
+                   MOVE 'TRUE' TO POP-TYPE-FOUND-SW.
+
+       2110-RECORD-EXCEPTION.
+           ADD 1 TO EXCEPTION-COUNT.
+           MOVE I-LNAME TO EX-LNAME(EXCEPTION-COUNT).
+           MOVE I-FNAME TO EX-FNAME(EXCEPTION-COUNT).
+           MOVE I-STATE TO EX-STATE(EXCEPTION-COUNT).
+           IF STATE-FOUND-SW NOT = 'TRUE'
+               MOVE 'STATE NOT ON FILE' TO EX-REASON(EXCEPTION-COUNT)
+           ELSE
+               MOVE 'POP TYPE INVALID' TO EX-REASON(EXCEPTION-COUNT).
+
+       2100-FIND-OR-ADD-SELLER.
+           MOVE 0 TO SUB2.
+           PERFORM
+               VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > SELLER-COUNT
+                       IF I-LNAME = SL-LNAME(SUB) AND
+                           I-FNAME = SL-FNAME(SUB)
+                               MOVE SUB TO SUB2
+                               MOVE SELLER-COUNT TO SUB.
+           IF SUB2 = 0
+               ADD 1 TO SELLER-COUNT
+               MOVE SELLER-COUNT TO SUB2
+               MOVE I-LNAME TO SL-LNAME(SUB2)
+               MOVE I-FNAME TO SL-FNAME(SUB2)
+               MOVE I-TEAM TO SL-TEAM(SUB2)
+               MOVE 0 TO SL-EXPECTED(SUB2)
+               MOVE 0 TO SL-COLLECTED(SUB2).
+           MOVE SUB2 TO SUB.
+
+      *APPLIES EACH PAYMENT RECORD TO THE MATCHING SELLER. A PAYMENT
+      *FOR A NAME THAT NEVER PLACED AN ORDER HAS NOTHING TO NET
+      *AGAINST, SO IT IS SKIPPED.
+       2500-APPLY-PAYMENTS.
+           MOVE 0 TO SUB2.
+           PERFORM
+               VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > SELLER-COUNT
+                       IF PAY-LNAME = SL-LNAME(SUB) AND
+                           PAY-FNAME = SL-FNAME(SUB)
+                               MOVE SUB TO SUB2
+                               MOVE SELLER-COUNT TO SUB.
+           IF SUB2 NOT = 0
+               ADD PAY-AMOUNT TO SL-COLLECTED(SUB2).
+           PERFORM 9010-READ-PAYMENT.
+
+       3000-ROLLUP-TEAMS.
+           PERFORM
+               VARYING SUB2 FROM 1 BY 1
+                   UNTIL SL-TEAM(SUB) = TM-TEAM(SUB2).
+           ADD SL-EXPECTED(SUB) TO TM-EXPECTED(SUB2).
+           ADD SL-COLLECTED(SUB) TO TM-COLLECTED(SUB2).
+
+       4000-PRINT-SELLER-EXCEPTIONS.
+           PERFORM 9900-HEADINGS.
+           WRITE PRINTLINE FROM SELLER-EXC-HEADING
+               AFTER ADVANCING 2 LINES.
+           WRITE PRINTLINE FROM SELLER-EXC-COLUMN-HEADING
+               AFTER ADVANCING 2 LINES.
+           PERFORM
+               VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > SELLER-COUNT
+                       IF SL-COLLECTED(SUB) < SL-EXPECTED(SUB)
+                           MOVE SL-LNAME(SUB) TO O-LNAME
+                           MOVE SL-FNAME(SUB) TO O-FNAME
+                           MOVE SL-TEAM(SUB) TO O-TEAM
+                           MOVE SL-EXPECTED(SUB) TO O-EXPECTED
+                           MOVE SL-COLLECTED(SUB) TO O-COLLECTED
+                           COMPUTE O-SHORT =
+                               SL-EXPECTED(SUB) - SL-COLLECTED(SUB)
+                           WRITE PRINTLINE FROM SELLER-EXC-LINE
+                               AFTER ADVANCING 1 LINES.
+
+       4100-PRINT-TEAM-SUMMARY.
+           PERFORM 9900-HEADINGS.
+           WRITE PRINTLINE FROM TEAM-SUM-HEADING
+               AFTER ADVANCING 2 LINES.
+           WRITE PRINTLINE FROM TEAM-SUM-COLUMN-HEADING
+               AFTER ADVANCING 2 LINES.
+           PERFORM
+               VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > 5
+                       MOVE TM-TEAM(SUB) TO O-TEAM1
+                       MOVE TM-EXPECTED(SUB) TO O-TM-EXPECTED
+                       MOVE TM-COLLECTED(SUB) TO O-TM-COLLECTED
+                       IF TM-COLLECTED(SUB) < TM-EXPECTED(SUB)
+                           COMPUTE O-TM-SHORT =
+                               TM-EXPECTED(SUB) - TM-COLLECTED(SUB)
+                       ELSE
+                           MOVE 0 TO O-TM-SHORT
+                       END-IF
+                       WRITE PRINTLINE FROM TEAM-SUM-LINE
+                           AFTER ADVANCING 1 LINES.
+
+       4200-PRINT-EXCEPTIONS.
+           PERFORM 9900-HEADINGS.
+           WRITE PRINTLINE FROM EXCEPTION-BOARD-HEADING
+               AFTER ADVANCING 2 LINES.
+           WRITE PRINTLINE FROM EXCEPTION-COLUMN-HEADING
+               AFTER ADVANCING 2 LINES.
+           PERFORM
+               VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > EXCEPTION-COUNT
+                       MOVE EX-LNAME(SUB) TO O-EX-LNAME
+                       MOVE EX-FNAME(SUB) TO O-EX-FNAME
+                       MOVE EX-STATE(SUB) TO O-EX-STATE
+                       MOVE EX-REASON(SUB) TO O-EX-REASON
+                       WRITE PRINTLINE FROM EXCEPTION-DETAIL-LINE
+                           AFTER ADVANCING 1 LINES.
+
+       9000-READ.
+           READ POP-SALES-REPORT
+               AT END
+                   MOVE 'TRUE' TO EOF.
+
+       9010-READ-PAYMENT.
+           READ PAYMENTS-FILE
+               AT END
+                   MOVE 'TRUE' TO PAY-EOF.
+
+       9900-HEADINGS.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+           WRITE PRINTLINE FROM RECONCILE-TITLE
+               AFTER ADVANCING PAGE.
