@@ -0,0 +1,147 @@
+             IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBLPOPCV.
+       DATE-WRITTEN.   5/4/2026.
+       AUTHOR.         NICK HOUSER.
+       DATE-COMPILED.
+      *******************************************
+      *  FRONT-END CONVERTER THAT TURNS A CSV    *
+      *  FILE OF ORDERS (THE FORMAT THE TEAM     *
+      *  CAPTAINS UPLOAD) INTO CBLPOPSL.DAT, THE *
+      *  FIXED-FORMAT ORDER FILE CBLNLH05/       *
+      *  CBLNLH06 AND THE STANDALONE REPORTS     *
+      *  EXPECT. RUN THIS BEFORE THOSE PROGRAMS   *
+      *  WHENEVER ORDERS COME IN AS A CSV.       *
+      *  WRITES THE SAME CONTROL-TOTAL TRAILER    *
+      *  RECORD CBLNLH05/CBLNLH06 LOOK FOR.      *
+      *******************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CSV-UPLOAD
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPOPCV.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT POP-SALES-REPORT
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPOPSL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *RESET AT CLOSING TIME SINCE A FRESHLY-CONVERTED CBLPOPSL.DAT
+      *MAKES ANY CHECKPOINT A PRIOR CBLNLH05/CBLNLH06 RUN LEFT BEHIND
+      *STALE - SEE 3000-CLOSING.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPOPCK.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CK-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      *ONE COMMA-DELIMITED ORDER PER LINE, FIELDS IN THE SAME ORDER
+      *AS I-POPSALES: LNAME,FNAME,ADDRESS,CITY,STATE,ZIP5,ZIP4,
+      *POPTYPE,NUMCASES,TEAM,AMOUNTPAID.
+       FD CSV-UPLOAD
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CSV-LINE
+           RECORD CONTAINS 200 CHARACTERS.
+       01 CSV-LINE                 PIC X(200).
+
+       FD POP-SALES-REPORT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS I-POPSALES
+           RECORD CONTAINS 78 CHARACTERS.
+       01 I-POPSALES.
+           COPY POPSALES.
+
+      *A CONTROL-TOTAL TRAILER WRITTEN AS THE LAST RECORD OF
+      *CBLPOPSL.DAT, SAME LAYOUT CBLNLH05/CBLNLH06 LOOK FOR ON
+      *THE WAY BACK IN - SEE 3100-WRITE-TRAILER.
+       01 TR-RECORD REDEFINES I-POPSALES.
+           05  TR-MARKER              PIC X(15).
+           05  TR-RECORD-COUNT        PIC 9(6).
+           05  FILLER                 PIC X(57).
+
+      *NEVER READ OR WRITTEN HERE - OPENED OUTPUT AND IMMEDIATELY
+      *CLOSED BY 3000-CLOSING JUST TO TRUNCATE CBLPOPCK.DAT. SAME
+      *RECORD SIZE CBLNLH05/CBLNLH06 USE SO THE FILE STAYS CONSISTENT
+      *BETWEEN PROGRAMS.
+       FD CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CK-RECORD
+           RECORD CONTAINS 160 CHARACTERS.
+       01 CK-RECORD                PIC X(160).
+
+       WORKING-STORAGE SECTION.
+       01 WORK-AREA.
+           05  EOF                 PIC X(5)        VALUE 'FALSE'.
+           05  C-RECORD-COUNT      PIC 9(6)        VALUE 0.
+           05  CK-FILE-STATUS      PIC XX.
+
+      *AMOUNT-PAID IS THE ONE COLUMN A TEAM CAPTAIN IS LIKELY TO TYPE
+      *OR EXPORT FROM A SPREADSHEET WITH A DECIMAL POINT IN IT (E.G.
+      *"12.50"), SO UNLIKE THE OTHER NUMERIC COLUMNS IT CAN'T GO
+      *STRAIGHT INTO I-AMOUNT-PAID BY UNSTRING - THE DECIMAL POINT
+      *ITSELF WOULD LAND IN THE PIC 9(5)V99 FIELD AND CORRUPT IT. IT'S
+      *UNSTRUNG INTO THIS HOLDING AREA AND SPLIT ON THE DECIMAL POINT
+      *BY 2000-CONVERT INSTEAD. CENTS ARE ASSUMED TO BE TWO DIGITS
+      *(".50", NOT ".5") - THE ONLY WAY A SPREADSHEET EXPORTS MONEY.
+       01 CSV-AMOUNT-AREA.
+           05  CSV-AMOUNT          PIC X(8).
+           05  CSV-WHOLE           PIC 9(5).
+           05  CSV-CENTS           PIC 99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-CONVERT
+               UNTIL EOF = 'TRUE'.
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           OPEN INPUT CSV-UPLOAD.
+           OPEN OUTPUT POP-SALES-REPORT.
+           PERFORM 9000-READ.
+
+      *SPLITS THE CSV LINE STRAIGHT INTO I-POPSALES - THE INTEGER
+      *FIELDS (ZIP5/ZIP4/POP-TYPE/NUM-CASES) COME OUT RIGHT-JUSTIFIED
+      *AND ZERO-FILLED THE SAME AS A MOVE OF A DIGIT STRING WOULD,
+      *SINCE THEY'RE DESCRIBED AS NUMERIC IN THE RECEIVING RECORD.
+      *AMOUNT-PAID IS UNSTRUNG INTO CSV-AMOUNT-AREA INSTEAD AND SPLIT
+      *ON ITS DECIMAL POINT - SEE THE COMMENT THERE. CBLNLH05/CBLNLH06
+      *DO THE REAL FIELD VALIDATION WHEN THIS FILE IS READ FOR THE
+      *REPORT RUN.
+       2000-CONVERT.
+           MOVE 0 TO CSV-CENTS.
+           UNSTRING CSV-LINE DELIMITED BY ','
+               INTO I-LNAME I-FNAME I-ADDRESS I-CITY I-STATE
+                   I-ZIP5 I-ZIP4 I-POP-TYPE I-NUM-CASES I-TEAM
+                   CSV-AMOUNT.
+           UNSTRING CSV-AMOUNT DELIMITED BY '.'
+               INTO CSV-WHOLE CSV-CENTS.
+           COMPUTE I-AMOUNT-PAID = CSV-WHOLE + (CSV-CENTS / 100).
+           WRITE I-POPSALES.
+           ADD 1 TO C-RECORD-COUNT.
+           PERFORM 9000-READ.
+
+      *REGENERATING CBLPOPSL.DAT FROM A NEW CSV BATCH MAKES ANY
+      *CHECKPOINT A PRIOR CBLNLH05/CBLNLH06 RUN LEFT IN CBLPOPCK.DAT
+      *STALE - IT WOULD STILL SKIP THAT MANY RECORDS INTO WHAT IS NOW
+      *A DIFFERENT FILE. RESET IT THE SAME WAY A CLEAN CBLNLH05/
+      *CBLNLH06 RUN ALREADY DOES ON SUCCESS.
+       3000-CLOSING.
+           PERFORM 3100-WRITE-TRAILER.
+           CLOSE CSV-UPLOAD.
+           CLOSE POP-SALES-REPORT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       3100-WRITE-TRAILER.
+           MOVE '**TRAILER**' TO TR-MARKER.
+           MOVE C-RECORD-COUNT TO TR-RECORD-COUNT.
+           WRITE I-POPSALES.
+
+       9000-READ.
+           READ CSV-UPLOAD
+               AT END
+                   MOVE 'TRUE' TO EOF.
