@@ -25,45 +25,145 @@
            SELECT ERROROUT
                ASSIGN TO 'C:\SCHOOL\COBOL\CBLPOPER.PRT'
                ORGANIZATION IS RECORD SEQUENTIAL.
-      
+
+           SELECT STATE-DEPOSIT-FILE
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLSTDEP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRICE-FILE
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPRICE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVENTORY-FILE
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPOPINV.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *HOLDS HOW FAR A PRIOR RUN GOT, SO A RERUN AFTER AN ABEND CAN
+      *PICK UP WHERE IT LEFT OFF INSTEAD OF DOUBLE-COUNTING INTO THE
+      *GRAND TOTALS - SEE 1190-LOAD-CHECKPOINT/2600-WRITE-CHECKPOINT.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPOPCK.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CK-FILE-STATUS.
+
+      *ONE RECORD PER FUNDRAISER YEAR, APPENDED AT CLOSING TIME SO
+      *CBLPOPYC CAN COMPARE THIS YEAR'S GRAND TOTALS AGAINST LAST
+      *YEAR'S - SEE 3150-WRITE-HISTORY.
+           SELECT HISTORY-FILE
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPOPHS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *LETS AN OFFICER RUN A SUMMARY-ONLY PASS (GRAND TOTALS ONLY, NO
+      *PER-ORDER DETAIL LINES) BY DROPPING A ONE-RECORD CONTROL FILE
+      *ON THE DRIVE BEFOREHAND - SEE 1185-LOAD-RUN-MODE. NOT HAVING
+      *THE FILE AT ALL (FILE STATUS 35) MEANS THE NORMAL DETAIL RUN.
+           SELECT RUN-MODE-FILE
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPOPRM.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RM-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD POP-SALES-REPORT
            LABEL RECORD IS STANDARD
            DATA RECORD IS I-POPSALES
-           RECORD CONTAINS 71 CHARACTERS.
+           RECORD CONTAINS 78 CHARACTERS.
       *DECLARING INPUT VARIABLES
        01 I-POPSALES.
-           05 I-LNAME                  PIC X(15).
-           05 I-FNAME                  PIC X(15).
-           05 I-ADDRESS                PIC X(15).
-           05 I-CITY                   PIC X(10).
-           05 I-STATE                  PIC XX.
-               88 VAL-STATE        VALUE 'IA' 'IL' 'MI' 'MO' 'NE' 'WI'.
-           05 I-ZIP5                   PIC 9(5).
-           05 I-ZIP4                   PIC 9(4).
-           05 I-POP-TYPE               PIC 99.
-               88 VAL-POP-TYPE     VALUE 1 THRU 6.
-           05 I-NUM-CASES              PIC 99.
-           05 I-TEAM                   PIC X.
-               88 VAL-TEAM         VALUE 'A' THRU 'E'.
+           COPY POPSALES.
+
+      *A CONTROL-TOTAL TRAILER WRITTEN AS THE LAST RECORD OF
+      *CBLPOPSL.DAT. TR-MARKER IN THE I-LNAME POSITION IS HOW
+      *9000-READ TELLS IT APART FROM A REAL ORDER RECORD.
+       01 TR-RECORD REDEFINES I-POPSALES.
+           05  TR-MARKER              PIC X(15).
+               88  IS-TRAILER-RECORD  VALUE '**TRAILER**'.
+           05  TR-RECORD-COUNT        PIC 9(6).
+           05  FILLER                 PIC X(57).
 
        FD PRINTOUT
            LABEL RECORD IS OMITTED
-           RECORD CONTAINS 132 CHARACTERS
+           RECORD CONTAINS 144 CHARACTERS
            DATA RECORD IS PRINTLINE
            LINAGE IS 60 WITH FOOTING AT 54.
 
-       01 PRINTLINE                PIC X(132).
+       01 PRINTLINE                PIC X(144).
 
        FD ERROROUT
            LABEL RECORD IS OMITTED
-           RECORD CONTAINS 132 CHARACTERS
+           RECORD CONTAINS 138 CHARACTERS
            DATA RECORD IS ERRORLINE
            LINAGE IS 60 WITH FOOTING AT 54.
 
-       01 ERRORLINE            PIC X(132).
+       01 ERRORLINE            PIC X(138).
+
+      *STATE/DEPOSIT RATES ARE NOW MAINTAINED IN CBLSTDEP.DAT INSTEAD
+      *OF BEING BAKED INTO WORKING-STORAGE, SO THE TREASURER CAN ADD
+      *OR REPRICE A STATE BETWEEN SEASONS WITHOUT A RECOMPILE.
+       FD STATE-DEPOSIT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SD-RECORD
+           RECORD CONTAINS 4 CHARACTERS.
+       01 SD-RECORD.
+           05  SD-STATE        PIC XX.
+           05  SD-DEPOSIT      PIC V99.
+
+      *PER-CASE PRICES ARE MAINTAINED IN CBLPRICE.DAT INSTEAD OF BEING
+      *BAKED INTO WORKING-STORAGE, SO THE TREASURER CAN REPRICE A
+      *FLAVOR BETWEEN SEASONS WITHOUT A RECOMPILE.
+       FD PRICE-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PR-RECORD
+           RECORD CONTAINS 8 CHARACTERS.
+       01 PR-RECORD.
+           05  PR-POP-TYPE     PIC 99.
+           05  PR-CASE-PRICE   PIC 9(4)V99.
+
+      *CASES ON HAND FROM THE DISTRIBUTOR, KEYED THE SAME AS
+      *POP-TYPE-TABLE, SO WE CAN CATCH A FLAVOR RUNNING SHORT AT
+      *3100-GRAND-TOTALS TIME INSTEAD OF WHEN THE TRUCK SHOWS UP.
+       FD INVENTORY-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INV-RECORD
+           RECORD CONTAINS 8 CHARACTERS.
+       01 INV-RECORD.
+           05  INV-POP-TYPE        PIC 99.
+           05  INV-CASES-ON-HAND   PIC 9(6).
+
+      *ONE RECORD HOLDING HOW MANY INPUT RECORDS WERE PROCESSED AND
+      *THE GRAND TOTALS AS OF THE LAST CHECKPOINT.
+       FD CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CK-RECORD
+           RECORD CONTAINS 160 CHARACTERS.
+       01 CK-RECORD.
+           05  CK-RECORDS-DONE     PIC 9(6).
+           05  CK-ERR-CTR          PIC 9(4).
+           05  CK-WARN-CTR         PIC 9(4).
+           05  CK-POP-CASES        PIC 9(6)        OCCURS 6.
+           05  CK-TEAM-AMT         PIC 9(9)V99     OCCURS 5.
+           05  CK-TEAM-BAL         PIC S9(9)V99    OCCURS 5.
+
+      *ONE GRAND-TOTALS SNAPSHOT PER FUNDRAISER YEAR.
+       FD HISTORY-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS HS-RECORD
+           RECORD CONTAINS 33 CHARACTERS.
+       01 HS-RECORD.
+           05  HS-YEAR             PIC 9(4).
+           05  HS-TOTAL-CASES       PIC 9(7).
+           05  HS-TOTAL-SALES       PIC 9(9)V99.
+           05  HS-TOTAL-BAL         PIC S9(9)V99.
+
+      *ONE-RECORD SWITCH AN OFFICER DROPS ON THE DRIVE TO GET A
+      *SUMMARY-ONLY RUN - SEE 1185-LOAD-RUN-MODE.
+       FD RUN-MODE-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RM-RECORD
+           RECORD CONTAINS 7 CHARACTERS.
+       01 RM-RECORD.
+           05  RM-MODE             PIC X(7).
 
        WORKING-STORAGE SECTION.
        01 WORK-AREA.
@@ -75,10 +175,46 @@
       *CALCULATED VARIABLES
            05  C-DEPOSIT-AMT   PIC 9(4)V99.
            05  C-TOTAL-SALES   PIC 9(5)V99.
+           05  C-BALANCE-DUE   PIC S9(5)V99.
            05  C-PCTR-D        PIC 99          VALUE 0.
            05  C-PCTR-E        PIC 99          VALUE 0.
            05  ERR-CTR         PIC 9(4)        VALUE 0.
 
+      *TRAILER/CHECKPOINT CONTROL TOTALS - SEE 1190-LOAD-CHECKPOINT,
+      *2050-TRAILER-RECORD AND 3050-RECONCILE-TRAILER.
+           05  CK-FILE-STATUS      PIC XX.
+           05  RECORDS-TO-SKIP     PIC 9(6)        VALUE 0.
+           05  C-RECORDS-PROCESSED PIC 9(6)        VALUE 0.
+           05  C-EXPECTED-RECORDS  PIC 9(6)        VALUE 0.
+           05  CP-SINCE-CHECKPOINT PIC 99          VALUE 0.
+
+      *SELLER/ADDRESS OF EVERY ORDER THAT HAS PASSED VALIDATION SO
+      *FAR THIS RUN, SO 2107-CHECK-DUPLICATE CAN CATCH THE SAME ORDER
+      *BEING KEYED IN TWICE - SEE 2100-VALIDATION.
+           05  SUB3                PIC 9(4).
+           05  SEEN-COUNT          PIC 9(4)        VALUE 0.
+
+      *FUNDRAISER-YEAR HISTORY SNAPSHOT TOTALS - SEE 3150-WRITE-
+      *HISTORY.
+           05  H-TOTAL-CASES       PIC 9(7)        VALUE 0.
+           05  H-TOTAL-SALES       PIC 9(9)V99     VALUE 0.
+           05  H-TOTAL-BAL         PIC S9(9)V99    VALUE 0.
+
+      *SUMMARY-ONLY RUN MODE - SEE 1185-LOAD-RUN-MODE.
+           05  RM-FILE-STATUS      PIC XX.
+           05  RUN-MODE-SW         PIC X(7)        VALUE 'DETAIL'.
+
+      *SET WHEN A FIELD FAILED A WARNING-LEVEL CHECK IN 2100-VALIDATION
+      *- THE ORDER STILL POSTS ON A BEST-GUESS DEFAULT, BUT ERROR-
+      *SWITCH COMES BACK 'WARN' INSTEAD OF 'PASS' SO 2450-WARNING-
+      *ROUTINE STILL PUTS IT ON THE ERROR REPORT.
+           05  WARN-CTR            PIC 9(4)        VALUE 0.
+       01 SEEN-ORDERS-TABLE.
+           05  SEEN-ORDER          OCCURS 500.
+               10  SEEN-LNAME      PIC X(15).
+               10  SEEN-FNAME      PIC X(15).
+               10  SEEN-ADDRESS    PIC X(15).
+
        01 CURRENT-DATE-AND-TIME.
            05  I-DATE.
                10  I-YY        PIC 9(4).
@@ -86,39 +222,34 @@
                10  I-DD        PIC 99.
            05  I-TIME          PIC X(11).
 
-       01 ERROR-INFO.
-           05 FILLER       PIC X(60)   VALUE "LAST NAME IS REQUIRED.".
-           05 FILLER       PIC X(60)   VALUE "FIRST NAME IS REQUIRED.".
-           05 FILLER       PIC X(60)   VALUE "ADDRESS IS REQUIRED.".
-           05 FILLER       PIC X(60)   VALUE "CITY IS REQUIRED.".
-           05 FILLER       PIC X(60)
-                   VALUE "VALID STATES ARE IA, IL, MI, MO, NE AND WI.".
-           05 FILLER       PIC X(60)
-                   VALUE "ZIP CODE MUST BE NUMERIC.".
-           05 FILLER       PIC X(60)
-                   VALUE "POP TYPE MUST BE NUMERIC.".
-           05 FILLER       PIC X(60)
-                   VALUE "POP TYPE MUST BE 1 THROUGH 6.".
-           05 FILLER       PIC X(60)
-                   VALUE "NUMBER OF CASE'S MUST BE NUMERIC.".
-           05 FILLER       PIC X(60)
-                   VALUE "CASES ORDERED MUST BE A MINIMUM OF 1.".
-           05 FILLER       PIC X(60)
-                   VALUE "TEAM MUST BE A THROUGH E.".
-
-       01 ERROR-TABLE REDEFINES ERROR-INFO.
-           05 ERROR-DESC    PIC X(60)  OCCURS 11.  
-       
-       01 POP-DEPOSITS.
-           05 FILLER        PIC X(4)    VALUE 'IA05'.
-           05 FILLER        PIC X(4)    VALUE 'IL00'.
-           05 FILLER        PIC X(4)    VALUE 'MI10'.
-           05 FILLER        PIC X(4)    VALUE 'MO00'.
-           05 FILLER        PIC X(4)    VALUE 'NE05'.
-           05 FILLER        PIC X(4)    VALUE 'WI05'.
-
-       01 POP-DEPOSITS-TABLE REDEFINES POP-DEPOSITS.
-           05  STATE-DEPOSITS          OCCURS 6.
+      *FIELD-VALIDATION MESSAGES NOW LIVE IN CBLPOPVC, THE SHARED
+      *VALIDATION/CALC MODULE - THIS IS THE ONLY VALIDATION MESSAGE
+      *STILL OWNED HERE, SINCE DUPLICATE DETECTION STAYS LOCAL (SEE
+      *2107-CHECK-DUPLICATE).
+       01 DUPLICATE-ORDER-MESSAGE PIC X(60)
+               VALUE "DUPLICATE ORDER - SELLER/ADDRESS ALREADY ON
+      -    "FILE.".
+
+      *RESULT FIELDS PASSED BACK BY CBLPOPVC - SEE 2100-VALIDATION.
+       01 VC-RESULT.
+           05  VC-ERROR-SWITCH     PIC X(4).
+           05  VC-ERR-DESC         PIC X(60).
+           05  VC-DEPOSIT-AMT      PIC 9(4)V99.
+           05  VC-TOTAL-SALES      PIC 9(5)V99.
+           05  VC-BALANCE-DUE      PIC S9(5)V99.
+
+      *LOADED FROM CBLSTDEP.DAT AT 1000-INIT TIME - SEE
+      *1150-LOAD-STATE-TABLE. SIZED FOR HEADROOM BEYOND THE SIX
+      *STATES WE HAD ON FILE AT THE TIME THIS WAS EXTERNALIZED.
+       01 STATE-COUNT             PIC 99          VALUE 0.
+       01 DUPLICATE-FOUND-SW      PIC X(5)        VALUE 'FALSE'.
+       01 SD-EOF                  PIC X(5)        VALUE 'FALSE'.
+       01 PR-EOF                  PIC X(5)        VALUE 'FALSE'.
+       01 INV-EOF                 PIC X(5)        VALUE 'FALSE'.
+       01 INVENTORY-TABLE.
+           05  INV-ON-HAND        PIC 9(6)        OCCURS 6 VALUE 0.
+       01 STATE-DEPOSIT-TABLE.
+           05  STATE-DEPOSITS          OCCURS 20.
                10  D-STATE     PIC XX.
                10  DEPOSIT-VAL PIC V99.
 
@@ -135,6 +266,9 @@
        01 TEAM-AMTS-TABLE.
            05  GT-TEAM-AMT PIC 9(9)V99 OCCURS 5.
 
+       01 TEAM-BAL-TABLE.
+           05  GT-TEAM-BAL PIC S9(9)V99 OCCURS 5.
+
        01 POP-TYPES.
            05 FILLER           PIC X(16)   VALUE "COKE".
            05 FILLER           PIC X(16)   VALUE "DIET COKE".
@@ -149,6 +283,12 @@
        01 POP-CASES-TABLE.
            05  GT-POP-CASES    PIC 9(6) OCCURS 6.
 
+      *PER-CASE PRICE TABLE, INDEXED THE SAME AS POP-TYPE-TABLE,
+      *LOADED FROM CBLPRICE.DAT AT 1000-INIT TIME - SEE
+      *1165-LOAD-PRICE-TABLE.
+       01 POP-PRICE-TABLE.
+           05  CASE-PRICE   PIC 9(4)V99     OCCURS 6     VALUE 0.
+
        01 COMPANY-TITLE.
            05  FILLER          PIC X(6)        VALUE 'DATE:'.
            05  O-MM            PIC 99.
@@ -182,6 +322,7 @@
            05  FILLER          PIC X(14)       VALUE 'QUANTITY'.
            05  FILLER          PIC X(17)       VALUE 'DEPOSIT AMT'.
            05  FILLER          PIC X(13)       VALUE 'TOTAL SALES'.
+           05  FILLER          PIC X(12)       VALUE 'BALANCE DUE'.
 
        01 DETAIL-LINE.
            05  FILLER          PIC XXX         VALUE ' '.
@@ -205,6 +346,8 @@
            05  FILLER          PIC X(9)        VALUE ' '.
            05  O-TOTAL-SALES   PIC $$,$$$.99.
            05  FILLER          PIC XXX         VALUE ' '.
+           05  O-BALANCE-DUE   PIC $$,$$$.99.
+           05  FILLER          PIC X           VALUE ' '.
 
        01 TOTAL-DETAIL-LINE.
            05  O-TOTALS        PIC X(132).
@@ -222,22 +365,52 @@
            05  FILLER          PIC XXX         VALUE ' '.
            05  O-TEAM1         PIC XX.
            05  O-GT-TEAM-AMT  PIC $$$$,$$$,$$$.99.
-           05  FILLER          PIC X(112)      VALUE ' '.
+           05  FILLER          PIC X(3)        VALUE ' '.
+           05  FILLER          PIC X(9)        VALUE 'BAL DUE:'.
+           05  O-GT-TEAM-BAL  PIC $$$$,$$$,$$$.99.
+           05  FILLER          PIC X(85)       VALUE ' '.
 
        01 ERROR-COLUMN-HEADING.
-           05 FILLER           PIC X(72)       VALUE 'ERROR RECORD'.
-           05 FILLER           PIC X(60)                               
+           05 FILLER           PIC X(78)       VALUE 'ERROR RECORD'.
+           05 FILLER           PIC X(60)
                                            VALUE 'ERROR DESCRIPTION'.
 
+      *WIDENED FROM X(72) TO X(78) ALONGSIDE I-POPSALES (006 GREW IT
+      *71 TO 78 BYTES FOR I-AMOUNT-PAID) SO MOVE I-POPSALES TO
+      *O-POPSALES BELOW STOPS TRUNCATING THE TAIL END OF THE RECORD.
        01 ERROR-DESC-LINE.
-           05 O-POPSALES      PIC X(72).
+           05 O-POPSALES      PIC X(78).
            05 O-ERR-DESC       PIC X(60).
            
        01 TOTAL-ERROR-LINE.
            05  FILLER          PIC X(13)       VALUE 'TOTAL ERRORS'.
            05  O-ERR-CTR       PIC Z,ZZ9.
            05  FILLER          PIC X(114)      VALUE ' '.
-     
+
+       01 TOTAL-WARNING-LINE.
+           05  FILLER          PIC X(15)       VALUE 'TOTAL WARNINGS'.
+           05  O-WARN-CTR      PIC Z,ZZ9.
+           05  FILLER          PIC X(112)      VALUE ' '.
+
+       01 INVENTORY-EXCEPTION-LINE.
+           05  FILLER          PIC X(22)
+                           VALUE 'INVENTORY SHORTAGE - '.
+           05  O-EXC-POP-TYPE  PIC X(16).
+           05  FILLER          PIC X(9)        VALUE ' ORDERED '.
+           05  O-EXC-ORDERED   PIC ZZZ,ZZ9.
+           05  FILLER          PIC X(11)       VALUE ' ON HAND '.
+           05  O-EXC-ON-HAND   PIC ZZZ,ZZ9.
+           05  FILLER          PIC X(53)       VALUE ' '.
+
+       01 TRAILER-EXCEPTION-LINE.
+           05  FILLER          PIC X(32)
+                       VALUE 'CONTROL TOTAL OUT OF BALANCE - '.
+           05  FILLER          PIC X(9)        VALUE 'EXPECTED '.
+           05  O-TR-EXPECTED   PIC ZZZ,ZZ9.
+           05  FILLER          PIC X(11)       VALUE ' PROCESSED '.
+           05  O-TR-PROCESSED  PIC ZZZ,ZZ9.
+           05  FILLER          PIC X(48)       VALUE ' '.
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT.
@@ -257,8 +430,123 @@
            PERFORM 9900-HEADINGS-DETAIL.
            PERFORM 9910-HEADINGS-ERROR.
            PERFORM 1100-INIT-TABLES.
+           PERFORM 1150-LOAD-STATE-TABLE.
+           PERFORM 1165-LOAD-PRICE-TABLE.
+           PERFORM 1170-LOAD-INVENTORY.
+           PERFORM 1185-LOAD-RUN-MODE.
+           PERFORM 1190-LOAD-CHECKPOINT.
            PERFORM 9000-READ.
-       
+           IF RECORDS-TO-SKIP > 0
+               PERFORM 1195-SKIP-CHECKPOINTED-RECORD
+                   VARYING SUB FROM 1 BY 1
+                       UNTIL SUB > RECORDS-TO-SKIP OR EOF = 'TRUE'.
+
+       1150-LOAD-STATE-TABLE.
+           OPEN INPUT STATE-DEPOSIT-FILE.
+           PERFORM 1160-READ-STATE
+               UNTIL SD-EOF = 'TRUE'.
+           CLOSE STATE-DEPOSIT-FILE.
+
+       1160-READ-STATE.
+           READ STATE-DEPOSIT-FILE
+               AT END
+                   MOVE 'TRUE' TO SD-EOF.
+           IF SD-EOF NOT = 'TRUE'
+               ADD 1 TO STATE-COUNT
+               MOVE SD-STATE TO D-STATE(STATE-COUNT)
+               MOVE SD-DEPOSIT TO DEPOSIT-VAL(STATE-COUNT).
+
+       1165-LOAD-PRICE-TABLE.
+           OPEN INPUT PRICE-FILE.
+           PERFORM 1166-READ-PRICE
+               UNTIL PR-EOF = 'TRUE'.
+           CLOSE PRICE-FILE.
+
+       1166-READ-PRICE.
+           READ PRICE-FILE
+               AT END
+                   MOVE 'TRUE' TO PR-EOF.
+           IF PR-EOF NOT = 'TRUE'
+               MOVE PR-CASE-PRICE TO CASE-PRICE(PR-POP-TYPE).
+
+       1170-LOAD-INVENTORY.
+           OPEN INPUT INVENTORY-FILE.
+           PERFORM 1180-READ-INVENTORY
+               UNTIL INV-EOF = 'TRUE'.
+           CLOSE INVENTORY-FILE.
+
+       1180-READ-INVENTORY.
+           READ INVENTORY-FILE
+               AT END
+                   MOVE 'TRUE' TO INV-EOF.
+           IF INV-EOF NOT = 'TRUE'
+               MOVE INV-CASES-ON-HAND TO INV-ON-HAND(INV-POP-TYPE).
+
+      *AN OFFICER WHO WANTS A SUMMARY-ONLY PASS DROPS A ONE-RECORD
+      *CBLPOPRM.DAT ON THE DRIVE CONTAINING 'SUMMARY' BEFORE RUNNING -
+      *OTHERWISE (OR IF THE RECORD SAYS ANYTHING ELSE) THIS RUNS THE
+      *NORMAL DETAIL REPORT.
+       1185-LOAD-RUN-MODE.
+           OPEN INPUT RUN-MODE-FILE.
+           IF RM-FILE-STATUS = '00'
+               READ RUN-MODE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RM-MODE TO RUN-MODE-SW
+               END-READ
+               CLOSE RUN-MODE-FILE.
+
+      *RESTORES THE RECORD COUNT AND GRAND TOTALS LEFT BY A PRIOR RUN
+      *THAT DID NOT REACH THE TRAILER, SO THIS RUN RESUMES THE GRAND
+      *TOTALS INSTEAD OF STARTING THEM OVER. CBLPOPCK.DAT NOT EXISTING
+      *(FILE STATUS 35) MEANS THIS IS A FRESH RUN - START AT ZERO.
+       1190-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CK-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-RECORDS-DONE TO RECORDS-TO-SKIP
+                       MOVE CK-RECORDS-DONE TO C-RECORDS-PROCESSED
+                       MOVE CK-ERR-CTR TO ERR-CTR
+                       MOVE CK-WARN-CTR TO WARN-CTR
+                       PERFORM
+                           VARYING SUB FROM 1 BY 1
+                               UNTIL SUB > 6
+                                   MOVE CK-POP-CASES(SUB)
+                                       TO GT-POP-CASES(SUB)
+                       PERFORM
+                           VARYING SUB FROM 1 BY 1
+                               UNTIL SUB > 5
+                                   MOVE CK-TEAM-AMT(SUB)
+                                       TO GT-TEAM-AMT(SUB)
+                                   MOVE CK-TEAM-BAL(SUB)
+                                       TO GT-TEAM-BAL(SUB)
+               END-READ
+               CLOSE CHECKPOINT-FILE.
+
+      *RE-VALIDATES ONE ALREADY-POSTED DETAIL RECORD JUST FAR ENOUGH
+      *TO REBUILD SEEN-ORDERS-TABLE THE WAY THE ORIGINAL RUN LEFT IT -
+      *WITHOUT RE-ADDING IT TO THE GRAND TOTALS OR OUTPUT, SINCE THE
+      *CHECKPOINT ALREADY CARRIES THOSE. WITHOUT THIS,
+      *2107-CHECK-DUPLICATE CAN'T CATCH A DUPLICATE WHOSE FIRST
+      *OCCURRENCE WAS BEFORE THE CHECKPOINT.
+       1195-SKIP-CHECKPOINTED-RECORD.
+           IF NOT IS-TRAILER-RECORD
+               CALL 'CBLPOPVC' USING I-POPSALES STATE-COUNT
+                   STATE-DEPOSIT-TABLE POP-PRICE-TABLE VC-RESULT
+               MOVE VC-ERROR-SWITCH TO ERROR-SWITCH
+               IF ERROR-SWITCH = 'PASS' OR ERROR-SWITCH = 'WARN'
+                   PERFORM 2107-CHECK-DUPLICATE
+                   IF DUPLICATE-FOUND-SW NOT = 'TRUE'
+                       ADD 1 TO SEEN-COUNT
+                       MOVE I-LNAME TO SEEN-LNAME(SEEN-COUNT)
+                       MOVE I-FNAME TO SEEN-FNAME(SEEN-COUNT)
+                       MOVE I-ADDRESS TO SEEN-ADDRESS(SEEN-COUNT).
+           PERFORM 9000-READ.
+
        1100-INIT-TABLES.
            PERFORM
                VARYING SUB FROM 1 BY 1
@@ -267,74 +555,110 @@
            PERFORM
                VARYING SUB FROM 1 BY 1
 			       UNTIL SUB > 5
-                       MOVE 0 TO GT-TEAM-AMT(SUB).
+                       MOVE 0 TO GT-TEAM-AMT(SUB)
+                       MOVE 0 TO GT-TEAM-BAL(SUB).
 
        2000-MAINLINE.
-           PERFORM 2100-VALIDATION THRU 2100-X.
-           IF ERROR-SWITCH = 'PASS'
-               PERFORM 2200-CALCS
-               PERFORM 2300-OUTPUT
+           IF IS-TRAILER-RECORD
+               PERFORM 2050-TRAILER-RECORD
            ELSE
-               PERFORM 2400-ERROR-ROUTINE.
-           PERFORM 9000-READ.
-
+               PERFORM 2100-VALIDATION THRU 2100-X
+               IF ERROR-SWITCH = 'PASS' OR ERROR-SWITCH = 'WARN'
+                   PERFORM 2200-CALCS
+                   IF RUN-MODE-SW NOT = 'SUMMARY'
+                       PERFORM 2300-OUTPUT
+                   END-IF
+                   IF ERROR-SWITCH = 'WARN'
+                       PERFORM 2450-WARNING-ROUTINE
+                   END-IF
+               ELSE
+                   PERFORM 2400-ERROR-ROUTINE
+               END-IF
+               ADD 1 TO C-RECORDS-PROCESSED
+               ADD 1 TO CP-SINCE-CHECKPOINT
+               IF CP-SINCE-CHECKPOINT > 24
+                   PERFORM 2600-WRITE-CHECKPOINT
+                   MOVE 0 TO CP-SINCE-CHECKPOINT
+               END-IF
+               PERFORM 9000-READ.
+
+      *A TRAILER RECORD IS NOT AN ORDER, SO IT SKIPS VALIDATION AND
+      *CALCS ENTIRELY - IT JUST MARKS END OF INPUT AND CARRIES THE
+      *RECORD COUNT 3050-RECONCILE-TRAILER CHECKS AT CLOSING TIME.
+       2050-TRAILER-RECORD.
+           MOVE TR-RECORD-COUNT TO C-EXPECTED-RECORDS.
+           MOVE 'TRUE' TO EOF.
+
+      *SAVES THE RUN'S PROGRESS SO FAR SO AN ABEND PARTWAY THROUGH
+      *DOESN'T LOSE THE GRAND TOTALS ALREADY POSTED - SEE
+      *1190-LOAD-CHECKPOINT, WHICH RESTORES THIS ON THE NEXT RUN.
+       2600-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE C-RECORDS-PROCESSED TO CK-RECORDS-DONE.
+           MOVE ERR-CTR TO CK-ERR-CTR.
+           MOVE WARN-CTR TO CK-WARN-CTR.
+           PERFORM
+               VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > 6
+                       MOVE GT-POP-CASES(SUB) TO CK-POP-CASES(SUB).
+           PERFORM
+               VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > 5
+                       MOVE GT-TEAM-AMT(SUB) TO CK-TEAM-AMT(SUB)
+                       MOVE GT-TEAM-BAL(SUB) TO CK-TEAM-BAL(SUB).
+           WRITE CK-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *FIELD VALIDATION AND THE DEPOSIT/SALES/BALANCE FIGURES ARE
+      *DONE BY THE SHARED CBLPOPVC MODULE SO CBLNLH05/CBLNLH06 CAN'T
+      *DRIFT APART ON EITHER ONE - SEE CBLPOPVC FOR THE FIELD-BY-
+      *FIELD CHECKS. DUPLICATE DETECTION STAYS HERE SINCE IT WALKS
+      *SEEN-ORDERS-TABLE, WHICH ONLY THIS PROGRAM OWNS.
        2100-VALIDATION.
-           MOVE 'FAIL' TO ERROR-SWITCH.
-           IF I-LNAME = " "
-               MOVE ERROR-DESC(1) TO O-ERR-DESC
-               GO TO 2100-X.
-           IF I-FNAME = " "
-               MOVE ERROR-DESC(2) TO O-ERR-DESC
-               GO TO 2100-X.
-           IF I-ADDRESS = " "
-               MOVE ERROR-DESC(3) TO O-ERR-DESC
-               GO TO 2100-X.
-           IF I-CITY = " "
-               MOVE ERROR-DESC(4) TO O-ERR-DESC
-               GO TO 2100-X.
-           IF NOT VAL-STATE
-               MOVE ERROR-DESC(5) TO O-ERR-DESC
-               GO TO 2100-X.
-           IF I-ZIP5 NOT NUMERIC OR I-ZIP4 NOT NUMERIC
-               MOVE ERROR-DESC(6) TO O-ERR-DESC
-               GO TO 2100-X.
-           IF I-POP-TYPE NOT NUMERIC
-               MOVE ERROR-DESC(7) TO O-ERR-DESC
+           CALL 'CBLPOPVC' USING I-POPSALES STATE-COUNT
+               STATE-DEPOSIT-TABLE POP-PRICE-TABLE VC-RESULT.
+           MOVE VC-ERROR-SWITCH TO ERROR-SWITCH.
+           MOVE VC-ERR-DESC TO O-ERR-DESC.
+           IF ERROR-SWITCH NOT = 'PASS' AND ERROR-SWITCH NOT = 'WARN'
                GO TO 2100-X.
-           IF NOT VAL-POP-TYPE
-               MOVE ERROR-DESC(8) TO O-ERR-DESC
+           PERFORM 2107-CHECK-DUPLICATE.
+           IF DUPLICATE-FOUND-SW = 'TRUE'
+               MOVE 'FAIL' TO ERROR-SWITCH
+               MOVE DUPLICATE-ORDER-MESSAGE TO O-ERR-DESC
                GO TO 2100-X.
-           IF I-NUM-CASES NOT NUMERIC
-               MOVE ERROR-DESC(9) TO O-ERR-DESC
-               GO TO 2100-X.
-           IF I-NUM-CASES = 0
-               MOVE ERROR-DESC(10)            
-                   TO O-ERR-DESC
-               GO TO 2100-X.
-           IF NOT VAL-TEAM
-               MOVE ERROR-DESC(11) TO O-ERR-DESC
-               GO TO 2100-X.
-           MOVE 'PASS' TO ERROR-SWITCH.
-       
+           ADD 1 TO SEEN-COUNT.
+           MOVE I-LNAME TO SEEN-LNAME(SEEN-COUNT).
+           MOVE I-FNAME TO SEEN-FNAME(SEEN-COUNT).
+           MOVE I-ADDRESS TO SEEN-ADDRESS(SEEN-COUNT).
+
        2100-X.
            EXIT.
 
+      *WALKS THE ORDERS ALREADY POSTED THIS RUN LOOKING FOR THE SAME
+      *SELLER/ADDRESS - CATCHES THE SAME ORDER FORM BEING KEYED IN
+      *TWICE.
+       2107-CHECK-DUPLICATE.
+           MOVE 'FALSE' TO DUPLICATE-FOUND-SW.
+           PERFORM
+               VARYING SUB3 FROM 1 BY 1
+                   UNTIL SUB3 > SEEN-COUNT
+                       IF I-LNAME = SEEN-LNAME(SUB3) AND
+                           I-FNAME = SEEN-FNAME(SUB3) AND
+                           I-ADDRESS = SEEN-ADDRESS(SUB3)
+                               MOVE 'TRUE' TO DUPLICATE-FOUND-SW.
+
        2200-CALCS.
-	       MOVE 0 TO C-DEPOSIT-AMT.
+           MOVE VC-DEPOSIT-AMT TO C-DEPOSIT-AMT.
+           MOVE VC-TOTAL-SALES TO C-TOTAL-SALES.
+           MOVE VC-BALANCE-DUE TO C-BALANCE-DUE.
            ADD I-NUM-CASES TO GT-POP-CASES(I-POP-TYPE).
-      *FIND DEPOSIT AMOUNT LOOP
-           PERFORM
-	           VARYING SUB FROM 1 BY 1
-                   UNTIL I-STATE = D-STATE(SUB).
-           COMPUTE C-DEPOSIT-AMT = DEPOSIT-VAL(SUB) * 24 * 
-               I-NUM-CASES.
-           COMPUTE C-TOTAL-SALES = 18.71 * I-NUM-CASES + C-DEPOSIT-AMT.
       *FIND INDEX TO ADD TO GT AMOUNT VARIABLE
            PERFORM
 	           VARYING SUB FROM 1 BY 1
                    UNTIL I-TEAM = TEAM-NAME(SUB).
            ADD C-TOTAL-SALES TO GT-TEAM-AMT(SUB).
-          
+           ADD C-BALANCE-DUE TO GT-TEAM-BAL(SUB).
+
        2300-OUTPUT.
            MOVE POP-TYPE(I-POP-TYPE) TO O-POP-TYPE
            MOVE I-LNAME TO O-LNAME.
@@ -346,6 +670,7 @@
            MOVE I-NUM-CASES TO O-NUM-CASES.
            MOVE C-DEPOSIT-AMT TO O-DEPOSIT-AMT.
            MOVE C-TOTAL-SALES TO O-TOTAL-SALES.
+           MOVE C-BALANCE-DUE TO O-BALANCE-DUE.
            WRITE PRINTLINE FROM DETAIL-LINE
                AFTER ADVANCING 2 LINES
                    AT EOP
@@ -359,17 +684,49 @@
                    AT EOP
                        PERFORM 9910-HEADINGS-ERROR.
 
+      *ORDER STILL POSTS (SEE 2200-CALCS/2300-OUTPUT), BUT GOES ON THE
+      *ERROR REPORT SO IT'S VISIBLE THAT A FIELD GOT DEFAULTED.
+      *O-ERR-DESC ALREADY HOLDS THE WARNING TEXT CBLPOPVC PASSED BACK
+      *(SEE 2100-VALIDATION).
+       2450-WARNING-ROUTINE.
+           ADD 1 TO WARN-CTR.
+           MOVE I-POPSALES TO O-POPSALES.
+           WRITE ERRORLINE FROM ERROR-DESC-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9910-HEADINGS-ERROR.
+
        3000-CLOSING.
            PERFORM 3100-GRAND-TOTALS.
+           PERFORM 3050-RECONCILE-TRAILER.
+           PERFORM 3150-WRITE-HISTORY.
            CLOSE POP-SALES-REPORT.
            CLOSE PRINTOUT.
            CLOSE ERROROUT.
 
+      *COMPARES WHAT THE TRAILER SAID WAS OUT THERE AGAINST WHAT THIS
+      *RUN ACTUALLY PROCESSED (COUNTING RECORDS RESTORED FROM A PRIOR
+      *CHECKPOINT). A CLEAN RUN RESETS CBLPOPCK.DAT SO THE NEXT
+      *FUNDRAISER STARTS FRESH INSTEAD OF SKIPPING RECORDS THAT
+      *HAVEN'T BEEN LOADED YET.
+       3050-RECONCILE-TRAILER.
+           IF C-RECORDS-PROCESSED NOT = C-EXPECTED-RECORDS
+               MOVE C-EXPECTED-RECORDS TO O-TR-EXPECTED
+               MOVE C-RECORDS-PROCESSED TO O-TR-PROCESSED
+               WRITE ERRORLINE FROM TRAILER-EXCEPTION-LINE
+                   AFTER ADVANCING 2 LINES
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE.
+
        3100-GRAND-TOTALS.
       *ERROR GRAND TOTALS
            MOVE ERR-CTR TO O-ERR-CTR.
            WRITE ERRORLINE FROM TOTAL-ERROR-LINE
                AFTER ADVANCING 3 LINES.
+           MOVE WARN-CTR TO O-WARN-CTR.
+           WRITE ERRORLINE FROM TOTAL-WARNING-LINE
+               AFTER ADVANCING 2 LINES.
       *POP CASES GRAND TOTALS
            PERFORM 9900-HEADINGS-DETAIL.
            MOVE "GRAND TOTALS:" TO O-TOTALS.
@@ -392,7 +749,11 @@
            PERFORM 3120-TEAM-LOOP
                VARYING SUB FROM 1 BY 1
                    UNTIL SUB > 5.
-       
+      *INVENTORY EXCEPTION CHECK
+           PERFORM 3130-INVENTORY-CHECK
+               VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > 6.
+
        3110-CASES-LOOP.
 
            MOVE POP-TYPE(SUB2) TO O-GT-POP(SUB).
@@ -402,9 +763,42 @@
        3120-TEAM-LOOP.
            MOVE TEAM-NAME(SUB) TO O-TEAM1.
            MOVE GT-TEAM-AMT(SUB) TO O-GT-TEAM-AMT.
+           MOVE GT-TEAM-BAL(SUB) TO O-GT-TEAM-BAL.
            WRITE PRINTLINE FROM TOTAL-TEAMS-LINE
                AFTER ADVANCING 2 LINES.
 
+       3130-INVENTORY-CHECK.
+           IF GT-POP-CASES(SUB) > INV-ON-HAND(SUB)
+               MOVE POP-TYPE(SUB) TO O-EXC-POP-TYPE
+               MOVE GT-POP-CASES(SUB) TO O-EXC-ORDERED
+               MOVE INV-ON-HAND(SUB) TO O-EXC-ON-HAND
+               WRITE ERRORLINE FROM INVENTORY-EXCEPTION-LINE
+                   AFTER ADVANCING 2 LINES.
+
+      *APPENDS THIS RUN'S GRAND TOTALS TO CBLPOPHS.DAT, KEYED BY THE
+      *RUN DATE'S YEAR, SO CBLPOPYC HAS A YEAR-OVER-YEAR HISTORY TO
+      *COMPARE AGAINST NEXT SEASON.
+       3150-WRITE-HISTORY.
+           MOVE 0 TO H-TOTAL-CASES.
+           MOVE 0 TO H-TOTAL-SALES.
+           MOVE 0 TO H-TOTAL-BAL.
+           PERFORM
+               VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > 6
+                       ADD GT-POP-CASES(SUB) TO H-TOTAL-CASES.
+           PERFORM
+               VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > 5
+                       ADD GT-TEAM-AMT(SUB) TO H-TOTAL-SALES
+                       ADD GT-TEAM-BAL(SUB) TO H-TOTAL-BAL.
+           OPEN EXTEND HISTORY-FILE.
+           MOVE I-YY TO HS-YEAR.
+           MOVE H-TOTAL-CASES TO HS-TOTAL-CASES.
+           MOVE H-TOTAL-SALES TO HS-TOTAL-SALES.
+           MOVE H-TOTAL-BAL TO HS-TOTAL-BAL.
+           WRITE HS-RECORD.
+           CLOSE HISTORY-FILE.
+
        9000-READ.
            READ POP-SALES-REPORT
                AT END
