@@ -0,0 +1,218 @@
+             IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBLPOPYC.
+       DATE-WRITTEN.   5/18/2026.
+       AUTHOR.         NICK HOUSER.
+       DATE-COMPILED.
+      *******************************************
+      *  READS CBLPOPHS.DAT, THE ONE-RECORD-PER- *
+      *  FUNDRAISER-YEAR HISTORY FILE CBLNLH05/  *
+      *  CBLNLH06 APPEND TO AT CLOSING TIME, AND *
+      *  PRINTS A YEAR-OVER-YEAR COMPARISON OF   *
+      *  THE TWO MOST RECENT YEARS ON FILE.      *
+      *******************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT HISTORY-FILE
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPOPHS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT COMPARE-OUT
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPOPYC.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD HISTORY-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS HS-RECORD
+           RECORD CONTAINS 33 CHARACTERS.
+       01 HS-RECORD.
+           05  HS-YEAR             PIC 9(4).
+           05  HS-TOTAL-CASES       PIC 9(7).
+           05  HS-TOTAL-SALES       PIC 9(9)V99.
+           05  HS-TOTAL-BAL         PIC S9(9)V99.
+
+       FD COMPARE-OUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINTLINE
+           LINAGE IS 60 WITH FOOTING AT 54.
+
+       01 PRINTLINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WORK-AREA.
+           05  EOF             PIC X(5)        VALUE 'FALSE'.
+           05  C-PCTR          PIC 99          VALUE 0.
+           05  SUB             PIC 9(4).
+
+      *EVERY YEAR ON FILE IS LOADED IN - VOLUME IS ONE RECORD PER
+      *FUNDRAISER SEASON, SO 50 YEARS OF HEADROOM IS PLENTY.
+       01 HISTORY-COUNT            PIC 9(4)        VALUE 0.
+       01 HISTORY-TABLE.
+           05  HISTORY-ENTRY       OCCURS 50.
+               10  H-YEAR          PIC 9(4).
+               10  H-TOTAL-CASES   PIC 9(7).
+               10  H-TOTAL-SALES   PIC 9(9)V99.
+               10  H-TOTAL-BAL     PIC S9(9)V99.
+
+      *DIFFERENCES BETWEEN THE CURRENT AND PRIOR YEAR'S TOTALS.
+       01 D-CASES-DIFF             PIC S9(7)       VALUE 0.
+       01 D-SALES-DIFF             PIC S9(9)V99    VALUE 0.
+       01 D-BAL-DIFF               PIC S9(9)V99    VALUE 0.
+       01 D-SALES-PCT              PIC S999V99     VALUE 0.
+
+       01 CURRENT-DATE-AND-TIME.
+           05  I-DATE.
+               10  I-YY        PIC 9(4).
+               10  I-MM        PIC 99.
+               10  I-DD        PIC 99.
+           05  I-TIME          PIC X(11).
+
+       01 COMPARE-TITLE.
+           05  FILLER          PIC X(6)        VALUE 'DATE:'.
+           05  O-MM            PIC 99.
+           05  FILLER          PIC X           VALUE '/'.
+           05  O-DD            PIC 99.
+           05  FILLER          PIC X           VALUE '/'.
+           05  O-YY            PIC 9(4).
+           05  FILLER          PIC X(36)       VALUE ' '.
+           05  FILLER          PIC X(72)
+                                   VALUE "ALBIA SOCCER CLUB FUNDRAISER".
+           05  FILLER          PIC X(6)        VALUE 'PAGE:'.
+           05  O-PCTR          PIC Z9.
+
+       01 REPORT-HEADING.
+           05  FILLER          PIC X(132)
+                       VALUE 'YEAR-OVER-YEAR COMPARISON REPORT'.
+
+       01 DETAIL-COLUMN-HEADING.
+           05  FILLER          PIC X(9)        VALUE 'YEAR'.
+           05  FILLER          PIC X(14)       VALUE 'CASES SOLD'.
+           05  FILLER          PIC X(17)       VALUE 'TOTAL SALES'.
+           05  FILLER          PIC X(17)       VALUE 'BALANCE DUE'.
+
+       01 YEAR-DETAIL-LINE.
+           05  FILLER          PIC XXX         VALUE ' '.
+           05  O-YR-YEAR        PIC 9(4).
+           05  FILLER          PIC X(5)        VALUE ' '.
+           05  O-YR-CASES       PIC ZZZ,ZZ9.
+           05  FILLER          PIC X(6)        VALUE ' '.
+           05  O-YR-SALES       PIC $$,$$$,$$9.99.
+           05  FILLER          PIC X(3)        VALUE ' '.
+           05  O-YR-BAL         PIC $$,$$$,$$9.99.
+
+       01 DIFF-DETAIL-LINE.
+           05  FILLER          PIC X(9)        VALUE 'CHANGE:'.
+           05  O-DF-CASES       PIC -ZZZ,ZZ9.
+           05  FILLER          PIC X(5)        VALUE ' '.
+           05  O-DF-SALES       PIC -$,$$$,$$9.99.
+           05  FILLER          PIC X(2)        VALUE ' '.
+           05  O-DF-BAL         PIC -$,$$$,$$9.99.
+           05  FILLER          PIC X(3)        VALUE ' '.
+           05  FILLER          PIC X(12)       VALUE 'SALES PCT:'.
+           05  O-DF-PCT         PIC -ZZ9.99.
+           05  FILLER          PIC X           VALUE '%'.
+
+       01 NO-HISTORY-LINE.
+           05  FILLER          PIC X(132)
+                   VALUE 'NO FUNDRAISER HISTORY ON FILE YET.'.
+
+       01 NO-PRIOR-YEAR-LINE.
+           05  FILLER          PIC X(132)
+                   VALUE 'ONLY ONE YEAR ON FILE - NOTHING TO COMPARE.'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 1100-LOAD-HISTORY
+               UNTIL EOF = 'TRUE'.
+           PERFORM 9900-HEADINGS.
+           IF HISTORY-COUNT = 0
+               WRITE PRINTLINE FROM NO-HISTORY-LINE
+                   AFTER ADVANCING 2 LINES
+           ELSE
+               PERFORM 2000-PRINT-YEAR
+                   VARYING SUB FROM 1 BY 1
+                       UNTIL SUB > HISTORY-COUNT
+               IF HISTORY-COUNT < 2
+                   WRITE PRINTLINE FROM NO-PRIOR-YEAR-LINE
+                       AFTER ADVANCING 2 LINES
+               ELSE
+                   PERFORM 2100-PRINT-COMPARISON
+               END-IF.
+           CLOSE HISTORY-FILE.
+           CLOSE COMPARE-OUT.
+           STOP RUN.
+
+       1000-INIT.
+           OPEN INPUT HISTORY-FILE.
+           OPEN OUTPUT COMPARE-OUT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-YY TO O-YY.
+           MOVE I-DD TO O-DD.
+           MOVE I-MM TO O-MM.
+           PERFORM 9000-READ.
+
+       1100-LOAD-HISTORY.
+           IF EOF NOT = 'TRUE'
+               ADD 1 TO HISTORY-COUNT
+               MOVE HS-YEAR TO H-YEAR(HISTORY-COUNT)
+               MOVE HS-TOTAL-CASES TO H-TOTAL-CASES(HISTORY-COUNT)
+               MOVE HS-TOTAL-SALES TO H-TOTAL-SALES(HISTORY-COUNT)
+               MOVE HS-TOTAL-BAL TO H-TOTAL-BAL(HISTORY-COUNT)
+               PERFORM 9000-READ.
+
+       2000-PRINT-YEAR.
+           MOVE H-YEAR(SUB) TO O-YR-YEAR.
+           MOVE H-TOTAL-CASES(SUB) TO O-YR-CASES.
+           MOVE H-TOTAL-SALES(SUB) TO O-YR-SALES.
+           MOVE H-TOTAL-BAL(SUB) TO O-YR-BAL.
+           WRITE PRINTLINE FROM YEAR-DETAIL-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9900-HEADINGS.
+
+      *COMPARES THE LAST TWO RECORDS ON FILE - THE NEWEST APPEND IS
+      *TREATED AS THE CURRENT YEAR AND THE ONE BEFORE IT AS PRIOR,
+      *SINCE CBLNLH05/CBLNLH06 ONLY EVER APPEND TO THIS FILE.
+       2100-PRINT-COMPARISON.
+           COMPUTE D-CASES-DIFF =
+               H-TOTAL-CASES(HISTORY-COUNT) -
+                   H-TOTAL-CASES(HISTORY-COUNT - 1).
+           COMPUTE D-SALES-DIFF =
+               H-TOTAL-SALES(HISTORY-COUNT) -
+                   H-TOTAL-SALES(HISTORY-COUNT - 1).
+           COMPUTE D-BAL-DIFF =
+               H-TOTAL-BAL(HISTORY-COUNT) -
+                   H-TOTAL-BAL(HISTORY-COUNT - 1).
+           IF H-TOTAL-SALES(HISTORY-COUNT - 1) = 0
+               MOVE 0 TO D-SALES-PCT
+           ELSE
+               COMPUTE D-SALES-PCT ROUNDED =
+                   D-SALES-DIFF / H-TOTAL-SALES(HISTORY-COUNT - 1)
+                       * 100.
+           MOVE D-CASES-DIFF TO O-DF-CASES.
+           MOVE D-SALES-DIFF TO O-DF-SALES.
+           MOVE D-BAL-DIFF TO O-DF-BAL.
+           MOVE D-SALES-PCT TO O-DF-PCT.
+           WRITE PRINTLINE FROM DIFF-DETAIL-LINE
+               AFTER ADVANCING 3 LINES.
+
+       9000-READ.
+           READ HISTORY-FILE
+               AT END
+                   MOVE 'TRUE' TO EOF.
+
+       9900-HEADINGS.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+           WRITE PRINTLINE FROM COMPARE-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE PRINTLINE FROM REPORT-HEADING
+               AFTER ADVANCING 2 LINES.
+           WRITE PRINTLINE FROM DETAIL-COLUMN-HEADING
+               AFTER ADVANCING 2 LINES.
