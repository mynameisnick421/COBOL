@@ -0,0 +1,173 @@
+             IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBLPOPVC.
+       DATE-WRITTEN.   6/01/2026.
+       AUTHOR.         NICK HOUSER.
+       DATE-COMPILED.
+      *******************************************
+      *  SHARED FIELD-VALIDATION AND DEPOSIT/   *
+      *  SALES/BALANCE CALCULATION LOGIC, CALLED*
+      *  BY BOTH CBLNLH05 AND CBLNLH06 SO THE    *
+      *  TWO PROGRAMS CAN'T DRIFT APART ON WHAT  *
+      *  MAKES AN ORDER VALID OR HOW ITS DOLLARS *
+      *  ARE FIGURED. THE CALLER STILL OWNS THE  *
+      *  DUPLICATE-ORDER CHECK (2107-CHECK-      *
+      *  DUPLICATE) AND THE GRAND-TOTAL ROLLUP - *
+      *  BOTH OF THOSE KEEP GROWING STATE ACROSS *
+      *  CALLS IN A SHAPE THAT'S DIFFERENT IN     *
+      *  EACH CALLER (SCALARS VS. TABLES), SO    *
+      *  THEY STAY WHERE THAT STATE ALREADY      *
+      *  LIVES.                                  *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WORK-AREA.
+           05  SUB                 PIC 99.
+           05  STATE-FOUND-SW      PIC X(5)    VALUE 'FALSE'.
+           05  WARNING-FOUND-SW    PIC X(5)    VALUE 'FALSE'.
+           05  WARN-MSG-SUB        PIC 9       VALUE 0.
+
+       01 ERROR-INFO.
+           05 FILLER       PIC X(60)   VALUE "LAST NAME IS REQUIRED.".
+           05 FILLER       PIC X(60)   VALUE "FIRST NAME IS REQUIRED.".
+           05 FILLER       PIC X(60)   VALUE "ADDRESS IS REQUIRED.".
+           05 FILLER       PIC X(60)   VALUE "CITY IS REQUIRED.".
+           05 FILLER       PIC X(60)
+                   VALUE "STATE IS NOT ON THE DEPOSIT RATE TABLE.".
+           05 FILLER       PIC X(60)
+                   VALUE "ZIP CODE MUST BE NUMERIC.".
+           05 FILLER       PIC X(60)
+                   VALUE "POP TYPE MUST BE NUMERIC.".
+           05 FILLER       PIC X(60)
+                   VALUE "POP TYPE MUST BE 1 THROUGH 6.".
+           05 FILLER       PIC X(60)
+                   VALUE "NUMBER OF CASE'S MUST BE NUMERIC.".
+           05 FILLER       PIC X(60)
+                   VALUE "CASES ORDERED MUST BE A MINIMUM OF 1.".
+           05 FILLER       PIC X(60)
+                   VALUE "TEAM MUST BE A THROUGH E.".
+
+       01 ERROR-TABLE REDEFINES ERROR-INFO.
+           05 ERROR-DESC    PIC X(60)  OCCURS 11.
+
+      *A WARNING-TIER MISS DOESN'T FAIL THE ORDER - IT POSTS ON A
+      *BEST-GUESS DEFAULT AND IS REPORTED BACK TO THE CALLER VIA
+      *LK-WARNING-SW SO IT CAN STILL GO ON THE ERROR REPORT. WARN-MSG-
+      *SUB PICKS WHICH MESSAGE GOES BACK WHEN MORE THAN ONE FIELD ON
+      *THE SAME ORDER WARNS - THE LAST ONE HIT WINS, SAME AS THE
+      *DEFAULT IT APPLIED.
+       01 WARNING-MESSAGES.
+           05 FILLER       PIC X(60) VALUE "ZIP+4 NOT NUMERIC -
+      -        "DEFAULTED TO 0000, ORDER POSTED.".
+           05 FILLER       PIC X(60) VALUE "NUM CASES NOT NUMERIC
+      -        "- DEFAULTED TO 1, ORDER POSTED.".
+       01 WARNING-MESSAGE-TABLE REDEFINES WARNING-MESSAGES.
+           05 WARNING-MSG  PIC X(60) OCCURS 2.
+
+       LINKAGE SECTION.
+       01 LK-ORDER.
+           COPY POPSALES.
+
+       01 LK-STATE-COUNT               PIC 99.
+
+       01 LK-STATE-DEPOSIT-TABLE.
+           05  LK-STATE-DEPOSITS       OCCURS 20.
+               10  LK-D-STATE          PIC XX.
+               10  LK-DEPOSIT-VAL      PIC V99.
+
+       01 LK-PRICE-TABLE.
+           05  LK-CASE-PRICE           PIC 9(4)V99     OCCURS 6.
+
+       01 LK-RESULT.
+           05  LK-ERROR-SWITCH         PIC X(4).
+           05  LK-ERR-DESC             PIC X(60).
+           05  LK-DEPOSIT-AMT          PIC 9(4)V99.
+           05  LK-TOTAL-SALES          PIC 9(5)V99.
+           05  LK-BALANCE-DUE          PIC S9(5)V99.
+
+       PROCEDURE DIVISION USING LK-ORDER LK-STATE-COUNT
+               LK-STATE-DEPOSIT-TABLE LK-PRICE-TABLE LK-RESULT.
+       0000-MAIN.
+           PERFORM 1000-VALIDATE THRU 1000-X.
+           IF LK-ERROR-SWITCH = 'PASS' OR LK-ERROR-SWITCH = 'WARN'
+               PERFORM 2000-CALC.
+           GOBACK.
+
+       1000-VALIDATE.
+           MOVE 'FAIL' TO LK-ERROR-SWITCH.
+           MOVE 'FALSE' TO WARNING-FOUND-SW.
+           IF I-LNAME = " "
+               MOVE ERROR-DESC(1) TO LK-ERR-DESC
+               GO TO 1000-X.
+           IF I-FNAME = " "
+               MOVE ERROR-DESC(2) TO LK-ERR-DESC
+               GO TO 1000-X.
+           IF I-ADDRESS = " "
+               MOVE ERROR-DESC(3) TO LK-ERR-DESC
+               GO TO 1000-X.
+           IF I-CITY = " "
+               MOVE ERROR-DESC(4) TO LK-ERR-DESC
+               GO TO 1000-X.
+           PERFORM 1100-CHECK-STATE.
+           IF STATE-FOUND-SW NOT = 'TRUE'
+               MOVE ERROR-DESC(5) TO LK-ERR-DESC
+               GO TO 1000-X.
+           IF I-ZIP5 NOT NUMERIC
+               MOVE ERROR-DESC(6) TO LK-ERR-DESC
+               GO TO 1000-X.
+      *ZIP+4 IS AN ADD-ON CODE THAT NEVER FEEDS A CALCULATION, SO A
+      *BAD ONE IS WARNING-LEVEL ONLY - DEFAULT IT AND KEEP GOING
+      *RATHER THAN FAILING THE WHOLE ORDER.
+           IF I-ZIP4 NOT NUMERIC
+               MOVE 0000 TO I-ZIP4
+               MOVE 'TRUE' TO WARNING-FOUND-SW
+               MOVE 1 TO WARN-MSG-SUB.
+           IF I-POP-TYPE NOT NUMERIC
+               MOVE ERROR-DESC(7) TO LK-ERR-DESC
+               GO TO 1000-X.
+           IF NOT VAL-POP-TYPE
+               MOVE ERROR-DESC(8) TO LK-ERR-DESC
+               GO TO 1000-X.
+      *A NON-NUMERIC CASE COUNT IS WARNING-LEVEL ONLY, THE SAME AS A
+      *BAD ZIP+4 ABOVE - DEFAULT IT TO ONE CASE AND KEEP GOING RATHER
+      *THAN FAILING THE WHOLE ORDER. A CASE COUNT OF ZERO IS STILL A
+      *HARD FAILURE BELOW SINCE AT THAT POINT IT CAN ONLY BE A
+      *GENUINE ZERO, NOT A NON-NUMERIC VALUE THAT GOT DEFAULTED.
+           IF I-NUM-CASES NOT NUMERIC
+               MOVE 1 TO I-NUM-CASES
+               MOVE 'TRUE' TO WARNING-FOUND-SW
+               MOVE 2 TO WARN-MSG-SUB.
+           IF I-NUM-CASES = 0
+               MOVE ERROR-DESC(10) TO LK-ERR-DESC
+               GO TO 1000-X.
+           IF NOT VAL-TEAM
+               MOVE ERROR-DESC(11) TO LK-ERR-DESC
+               GO TO 1000-X.
+           IF WARNING-FOUND-SW = 'TRUE'
+               MOVE 'WARN' TO LK-ERROR-SWITCH
+               MOVE WARNING-MSG(WARN-MSG-SUB) TO LK-ERR-DESC
+           ELSE
+               MOVE 'PASS' TO LK-ERROR-SWITCH.
+
+       1000-X.
+           EXIT.
+
+      *SEARCHES THE STATE DEPOSIT TABLE THE CALLER PASSED IN, LOADED
+      *FROM CBLSTDEP.DAT.
+       1100-CHECK-STATE.
+           MOVE 'FALSE' TO STATE-FOUND-SW.
+           PERFORM
+               VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > LK-STATE-COUNT
+                       IF I-STATE = LK-D-STATE(SUB)
+                           MOVE 'TRUE' TO STATE-FOUND-SW.
+
+       2000-CALC.
+           MOVE 0 TO LK-DEPOSIT-AMT.
+           PERFORM
+               VARYING SUB FROM 1 BY 1
+                   UNTIL I-STATE = LK-D-STATE(SUB).
+           COMPUTE LK-DEPOSIT-AMT =
+               LK-DEPOSIT-VAL(SUB) * 24 * I-NUM-CASES.
+           COMPUTE LK-TOTAL-SALES =
+               LK-CASE-PRICE(I-POP-TYPE) * I-NUM-CASES + LK-DEPOSIT-AMT.
+           COMPUTE LK-BALANCE-DUE = LK-TOTAL-SALES - I-AMOUNT-PAID.
