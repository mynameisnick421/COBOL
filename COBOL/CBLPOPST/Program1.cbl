@@ -0,0 +1,377 @@
+             IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBLPOPST.
+       DATE-WRITTEN.   3/2/2026.
+       AUTHOR.         NICK HOUSER.
+       DATE-COMPILED.
+      *******************************************
+      *  THIS PROGRAM READS THE SAME POP SALES  *
+      *  FILE AS CBLNLH06 AND PRINTS A ONE-PAGE *
+      *  STATEMENT PER SELLER (I-LNAME/I-FNAME) *
+      *  SHOWING THEIR ORDERS AND WHAT THEY OWE *
+      *  THE CLUB. INTENDED TO BE STAPLED TO    *
+      *  THE COLLECTION ENVELOPE.               *
+      *******************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT POP-SALES-REPORT
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPOPSL.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STATEMENT-OUT
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPOPST.PRT'
+               ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT STATE-DEPOSIT-FILE
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLSTDEP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRICE-FILE
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPRICE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD POP-SALES-REPORT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS I-POPSALES
+           RECORD CONTAINS 78 CHARACTERS.
+       01 I-POPSALES.
+           COPY POPSALES.
+
+      *A CONTROL-TOTAL TRAILER WRITTEN AS THE LAST RECORD OF
+      *CBLPOPSL.DAT. TR-MARKER IN THE I-LNAME POSITION IS HOW
+      *1100-LOAD-ORDERS TELLS IT APART FROM A REAL ORDER RECORD.
+       01 TR-RECORD REDEFINES I-POPSALES.
+           05  TR-MARKER              PIC X(15).
+               88  IS-TRAILER-RECORD  VALUE '**TRAILER**'.
+           05  TR-RECORD-COUNT        PIC 9(6).
+           05  FILLER                 PIC X(57).
+
+       FD STATEMENT-OUT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINTLINE
+           LINAGE IS 60 WITH FOOTING AT 54.
+
+       01 PRINTLINE                PIC X(132).
+
+      *STATE/DEPOSIT RATES ARE MAINTAINED IN CBLSTDEP.DAT INSTEAD OF
+      *BEING BAKED INTO WORKING-STORAGE, SO THE TREASURER CAN ADD OR
+      *REPRICE A STATE BETWEEN SEASONS WITHOUT A RECOMPILE - SAME FILE
+      *CBLNLH05/CBLNLH06 LOAD.
+       FD STATE-DEPOSIT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SD-RECORD
+           RECORD CONTAINS 4 CHARACTERS.
+       01 SD-RECORD.
+           05  SD-STATE        PIC XX.
+           05  SD-DEPOSIT      PIC V99.
+
+      *PER-CASE PRICES ARE MAINTAINED IN CBLPRICE.DAT INSTEAD OF BEING
+      *BAKED INTO WORKING-STORAGE, SO THE TREASURER CAN REPRICE A
+      *FLAVOR BETWEEN SEASONS WITHOUT A RECOMPILE - SAME FILE
+      *CBLNLH05/CBLNLH06 LOAD.
+       FD PRICE-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PR-RECORD
+           RECORD CONTAINS 8 CHARACTERS.
+       01 PR-RECORD.
+           05  PR-POP-TYPE     PIC 99.
+           05  PR-CASE-PRICE   PIC 9(4)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WORK-AREA.
+           05  EOF             PIC X(5)        VALUE 'FALSE'.
+           05  SUB             PIC 9(4).
+           05  SUB2            PIC 99.
+           05  C-PCTR          PIC 99          VALUE 0.
+           05  STATE-COUNT     PIC 99          VALUE 0.
+           05  SD-EOF          PIC X(5)        VALUE 'FALSE'.
+           05  PR-EOF          PIC X(5)        VALUE 'FALSE'.
+           05  STATE-FOUND-SW  PIC X(5)        VALUE 'FALSE'.
+           05  POP-TYPE-FOUND-SW PIC X(5)      VALUE 'FALSE'.
+
+      *ORDERS ARE READ INTO THIS TABLE AND SORTED BY SELLER SO WE
+      *CAN CONTROL-BREAK WITHOUT REQUIRING CBLPOPSL.DAT ITSELF
+      *TO BE PRE-SORTED.
+       01 ORDER-COUNT              PIC 9(4)        VALUE 0.
+       01 ORDER-TABLE.
+           05  ORDER-ENTRY         OCCURS 500.
+               COPY POPSALES REPLACING ==05== BY ==10==.
+       01 HOLD-ENTRY.
+           COPY POPSALES.
+
+      *PER-CASE PRICE TABLE, SAME SHAPE AS CBLNLH06'S - LOADED FROM
+      *CBLPRICE.DAT AT 1000-INIT TIME - SEE 1165-LOAD-PRICE-TABLE.
+       01 POP-PRICE-TABLE.
+           05  CASE-PRICE   PIC 9(4)V99     OCCURS 6     VALUE 0.
+
+      *LOADED FROM CBLSTDEP.DAT AT 1000-INIT TIME - SEE
+      *1150-LOAD-STATE-TABLE.
+       01 STATE-DEPOSIT-TABLE.
+           05  STATE-DEPOSITS          OCCURS 20.
+               10  D-STATE     PIC XX.
+               10  DEPOSIT-VAL PIC V99.
+
+       01 POP-TYPES.
+           05 FILLER           PIC X(16)   VALUE "COKE".
+           05 FILLER           PIC X(16)   VALUE "DIET COKE".
+           05 FILLER           PIC X(16)   VALUE "MELLO YELLO".
+           05 FILLER           PIC X(16)   VALUE "CHERRY COKE".
+           05 FILLER           PIC X(16)   VALUE "DIET CHERRY COKE".
+           05 FILLER           PIC X(16)   VALUE "SPRITE".
+       01 POP-TYPE-TABLE REDEFINES POP-TYPES.
+         05 POP-TYPE       PIC X(16)       OCCURS 6.
+
+      *PER-ORDER CALCULATED AMOUNTS
+       01 C-DEPOSIT-AMT            PIC 9(4)V99.
+       01 C-TOTAL-SALES            PIC 9(5)V99.
+       01 C-BALANCE-DUE            PIC S9(5)V99.
+
+      *PER-SELLER STATEMENT TOTALS
+       01 S-TOTAL-CASES            PIC 9(5)        VALUE 0.
+       01 S-TOTAL-DEPOSIT          PIC 9(6)V99     VALUE 0.
+       01 S-TOTAL-SALES            PIC 9(7)V99     VALUE 0.
+
+       01 CURRENT-DATE-AND-TIME.
+           05  I-DATE.
+               10  I-YY        PIC 9(4).
+               10  I-MM        PIC 99.
+               10  I-DD        PIC 99.
+           05  I-TIME          PIC X(11).
+
+       01 STATEMENT-TITLE.
+           05  FILLER          PIC X(6)        VALUE 'DATE:'.
+           05  O-MM            PIC 99.
+           05  FILLER          PIC X           VALUE '/'.
+           05  O-DD            PIC 99.
+           05  FILLER          PIC X           VALUE '/'.
+           05  O-YY            PIC 9(4).
+           05  FILLER          PIC X(36)       VALUE ' '.
+           05  FILLER          PIC X(72)
+                                   VALUE "ALBIA SOCCER CLUB FUNDRAISER".
+           05  FILLER          PIC X(6)        VALUE 'PAGE:'.
+           05  O-PCTR          PIC Z9.
+
+       01 STATEMENT-HEADING.
+           05  FILLER          PIC X(22)
+                                   VALUE 'SELLER STATEMENT FOR:'.
+           05  O-S-FNAME        PIC X(16).
+           05  O-S-LNAME        PIC X(16).
+
+       01 DETAIL-COLUMN-HEADING.
+           05  FILLER          PIC X(21)       VALUE 'POP TYPE'.
+           05  FILLER          PIC X(14)       VALUE 'QUANTITY'.
+           05  FILLER          PIC X(17)       VALUE 'DEPOSIT AMT'.
+           05  FILLER          PIC X(13)       VALUE 'TOTAL SALES'.
+
+       01 DETAIL-LINE.
+           05  FILLER          PIC XXX         VALUE ' '.
+           05  O-POP-TYPE      PIC X(16).
+           05  FILLER          PIC X(8)        VALUE ' '.
+           05  O-NUM-CASES     PIC Z9.
+           05  FILLER          PIC X(11)       VALUE ' '.
+           05  O-DEPOSIT-AMT   PIC $$$$.99.
+           05  FILLER          PIC X(9)        VALUE ' '.
+           05  O-TOTAL-SALES   PIC $$,$$$.99.
+
+       01 STATEMENT-TOTAL-LINE.
+           05  FILLER          PIC X(20)
+                                   VALUE 'AMOUNT DUE TO CLUB:'.
+           05  O-S-TOTAL-SALES PIC $$,$$$.99.
+
+      *PRINTED IN PLACE OF DETAIL-LINE WHEN AN ORDER'S STATE ISN'T ON
+      *CBLSTDEP.DAT OR ITS POP TYPE ISN'T 1-6 - SEE 2105-CHECK-STATE/
+      *2106-CHECK-POP-TYPE. SHOULDN'T HAPPEN TO AN ORDER THAT WENT
+      *THROUGH CBLNLH05/CBLNLH06'S VALIDATION, BUT CBLPOPSL.DAT CAN
+      *ALSO HOLD A BATCH CBLPOPCV CONVERTED STRAIGHT FROM A CSV WITH
+      *NO FIELD VALIDATION AT ALL, SO THIS REPORT CAN'T TRUST THE
+      *FILE. THE ORDER IS LEFT OUT OF THE STATEMENT TOTALS RATHER
+      *THAN GUESSING AT A DEPOSIT RATE OR CASE PRICE.
+       01 EXCEPTION-LINE.
+           05  FILLER          PIC XXX         VALUE ' '.
+           05  O-EXCEPTION-MSG PIC X(60).
+
+       01 HOLD-LNAME                PIC X(15).
+       01 HOLD-FNAME                PIC X(15).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 1100-LOAD-ORDERS
+               UNTIL EOF = 'TRUE'.
+           PERFORM 1200-SORT-BY-SELLER.
+           PERFORM 2000-PRINT-STATEMENTS
+               VARYING SUB FROM 1 BY 1
+                   UNTIL SUB > ORDER-COUNT.
+           CLOSE POP-SALES-REPORT.
+           CLOSE STATEMENT-OUT.
+           STOP RUN.
+
+       1000-INIT.
+           OPEN INPUT POP-SALES-REPORT.
+           OPEN OUTPUT STATEMENT-OUT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE I-YY TO O-YY.
+           MOVE I-DD TO O-DD.
+           MOVE I-MM TO O-MM.
+           PERFORM 1150-LOAD-STATE-TABLE.
+           PERFORM 1165-LOAD-PRICE-TABLE.
+           PERFORM 9000-READ.
+
+       1150-LOAD-STATE-TABLE.
+           OPEN INPUT STATE-DEPOSIT-FILE.
+           PERFORM 1160-READ-STATE
+               UNTIL SD-EOF = 'TRUE'.
+           CLOSE STATE-DEPOSIT-FILE.
+
+       1160-READ-STATE.
+           READ STATE-DEPOSIT-FILE
+               AT END
+                   MOVE 'TRUE' TO SD-EOF.
+           IF SD-EOF NOT = 'TRUE'
+               ADD 1 TO STATE-COUNT
+               MOVE SD-STATE TO D-STATE(STATE-COUNT)
+               MOVE SD-DEPOSIT TO DEPOSIT-VAL(STATE-COUNT).
+
+       1165-LOAD-PRICE-TABLE.
+           OPEN INPUT PRICE-FILE.
+           PERFORM 1166-READ-PRICE
+               UNTIL PR-EOF = 'TRUE'.
+           CLOSE PRICE-FILE.
+
+       1166-READ-PRICE.
+           READ PRICE-FILE
+               AT END
+                   MOVE 'TRUE' TO PR-EOF.
+           IF PR-EOF NOT = 'TRUE'
+               MOVE PR-CASE-PRICE TO CASE-PRICE(PR-POP-TYPE).
+
+       1100-LOAD-ORDERS.
+           IF EOF NOT = 'TRUE'
+               IF IS-TRAILER-RECORD
+                   MOVE 'TRUE' TO EOF
+               ELSE
+                   ADD 1 TO ORDER-COUNT
+                   MOVE I-POPSALES TO ORDER-ENTRY(ORDER-COUNT)
+                   PERFORM 9000-READ.
+
+       1200-SORT-BY-SELLER.
+      *STRAIGHT INSERTION SORT ON LNAME/FNAME - ORDER VOLUMES ARE
+      *SMALL ENOUGH (ONE SEASON'S WORTH) THAT THIS IS PLENTY FAST.
+           PERFORM
+               VARYING SUB FROM 2 BY 1
+                   UNTIL SUB > ORDER-COUNT
+                       MOVE ORDER-ENTRY(SUB) TO HOLD-ENTRY
+                       MOVE SUB TO SUB2
+                       PERFORM
+                           UNTIL SUB2 < 2 OR
+                               ORDER-ENTRY(SUB2 - 1) <= HOLD-ENTRY
+                                   MOVE ORDER-ENTRY(SUB2 - 1)
+                                       TO ORDER-ENTRY(SUB2)
+                                   SUBTRACT 1 FROM SUB2
+                       MOVE HOLD-ENTRY TO ORDER-ENTRY(SUB2).
+
+       2000-PRINT-STATEMENTS.
+      *SUB POINTS AT THE FIRST ORDER OF THE NEXT SELLER. PRINT THAT
+      *SELLER'S WHOLE STATEMENT, THEN LEAVE SUB ON THE LAST ORDER
+      *OF THE GROUP SO THE PERFORM VARYING ADVANCES TO THE NEXT ONE.
+           MOVE 0 TO S-TOTAL-CASES.
+           MOVE 0 TO S-TOTAL-DEPOSIT.
+           MOVE 0 TO S-TOTAL-SALES.
+           MOVE I-LNAME OF ORDER-ENTRY(SUB) TO HOLD-LNAME.
+           MOVE I-FNAME OF ORDER-ENTRY(SUB) TO HOLD-FNAME.
+           ADD 1 TO C-PCTR.
+           MOVE C-PCTR TO O-PCTR.
+           MOVE I-LNAME OF ORDER-ENTRY(SUB) TO O-S-LNAME.
+           MOVE I-FNAME OF ORDER-ENTRY(SUB) TO O-S-FNAME.
+           WRITE PRINTLINE FROM STATEMENT-TITLE
+               AFTER ADVANCING PAGE.
+           WRITE PRINTLINE FROM STATEMENT-HEADING
+               AFTER ADVANCING 2 LINES.
+           WRITE PRINTLINE FROM DETAIL-COLUMN-HEADING
+               AFTER ADVANCING 2 LINES.
+
+           PERFORM
+               UNTIL SUB > ORDER-COUNT OR
+                   I-LNAME OF ORDER-ENTRY(SUB) NOT = HOLD-LNAME OR
+                   I-FNAME OF ORDER-ENTRY(SUB) NOT = HOLD-FNAME
+                       PERFORM 2100-PRINT-ONE-ORDER
+                       ADD 1 TO SUB.
+           SUBTRACT 1 FROM SUB.
+
+           MOVE S-TOTAL-SALES TO O-S-TOTAL-SALES.
+           WRITE PRINTLINE FROM STATEMENT-TOTAL-LINE
+               AFTER ADVANCING 3 LINES.
+
+       2100-PRINT-ONE-ORDER.
+           MOVE 0 TO C-DEPOSIT-AMT.
+           PERFORM 2105-CHECK-STATE.
+           PERFORM 2106-CHECK-POP-TYPE.
+           IF STATE-FOUND-SW NOT = 'TRUE' OR
+                   POP-TYPE-FOUND-SW NOT = 'TRUE'
+               PERFORM 2110-PRINT-EXCEPTION-LINE
+           ELSE
+               COMPUTE C-DEPOSIT-AMT = DEPOSIT-VAL(SUB2) * 24 *
+                   I-NUM-CASES OF ORDER-ENTRY(SUB)
+               COMPUTE C-TOTAL-SALES =
+                   CASE-PRICE(I-POP-TYPE OF ORDER-ENTRY(SUB)) *
+                       I-NUM-CASES OF ORDER-ENTRY(SUB) + C-DEPOSIT-AMT
+               COMPUTE C-BALANCE-DUE = C-TOTAL-SALES -
+                   I-AMOUNT-PAID OF ORDER-ENTRY(SUB)
+               MOVE POP-TYPE(I-POP-TYPE OF ORDER-ENTRY(SUB))
+                   TO O-POP-TYPE
+               MOVE I-NUM-CASES OF ORDER-ENTRY(SUB) TO O-NUM-CASES
+               MOVE C-DEPOSIT-AMT TO O-DEPOSIT-AMT
+               MOVE C-TOTAL-SALES TO O-TOTAL-SALES
+               WRITE PRINTLINE FROM DETAIL-LINE
+                   AFTER ADVANCING 2 LINES
+               ADD I-NUM-CASES OF ORDER-ENTRY(SUB) TO S-TOTAL-CASES
+               ADD C-DEPOSIT-AMT TO S-TOTAL-DEPOSIT
+               ADD C-BALANCE-DUE TO S-TOTAL-SALES.
+
+      *SEARCHES THE STATE DEPOSIT TABLE LOADED FROM CBLSTDEP.DAT,
+      *BOUNDED BY STATE-COUNT SO AN UNRECOGNIZED STATE CAN'T RUN THE
+      *SUBSCRIPT PAST THE TABLE - SAME PATTERN AS CBLPOPVC'S
+      *1100-CHECK-STATE.
+      *STOPS AT THE FIRST MATCH, NOT JUST WHEN STATE-FOUND-SW FLIPS -
+      *2100-PRINT-ONE-ORDER REUSES SUB2 AS THE DEPOSIT-VAL SUBSCRIPT
+      *RIGHT AFTER THIS RETURNS, SO IT HAS TO LAND ON THE MATCHING
+      *ENTRY, NOT RUN PAST IT TO STATE-COUNT + 1.
+       2105-CHECK-STATE.
+           MOVE 'FALSE' TO STATE-FOUND-SW.
+           PERFORM
+               VARYING SUB2 FROM 1 BY 1
+                   UNTIL SUB2 > STATE-COUNT OR
+                       I-STATE OF ORDER-ENTRY(SUB) = D-STATE(SUB2)
+                           CONTINUE.
+           IF SUB2 <= STATE-COUNT
+               MOVE 'TRUE' TO STATE-FOUND-SW.
+
+      *GUARDS THE CASE-PRICE SUBSCRIPT ABOVE AGAINST A NON-NUMERIC OR
+      *OUT-OF-RANGE I-POP-TYPE - CBLPOPSL.DAT ISN'T GUARANTEED TO
+      *HAVE BEEN THROUGH CBLNLH05/CBLNLH06'S VALIDATION.
+       2106-CHECK-POP-TYPE.
+           MOVE 'FALSE' TO POP-TYPE-FOUND-SW.
+           IF I-POP-TYPE OF ORDER-ENTRY(SUB) IS NUMERIC
+               IF I-POP-TYPE OF ORDER-ENTRY(SUB) >= 1 AND
+                       I-POP-TYPE OF ORDER-ENTRY(SUB) <= 6
+                   MOVE 'TRUE' TO POP-TYPE-FOUND-SW.
+
+       2110-PRINT-EXCEPTION-LINE.
+           IF STATE-FOUND-SW NOT = 'TRUE'
+               MOVE "STATE NOT ON DEPOSIT TABLE - ORDER EXCLUDED FROM
+      -        "STATEMENT TOTALS." TO O-EXCEPTION-MSG
+           ELSE
+               MOVE "POP TYPE NOT VALID (MUST BE 1-6) - ORDER
+      -        "EXCLUDED FROM STATEMENT TOTALS." TO O-EXCEPTION-MSG.
+           WRITE PRINTLINE FROM EXCEPTION-LINE
+               AFTER ADVANCING 2 LINES.
+
+       9000-READ.
+           READ POP-SALES-REPORT
+               AT END
+                   MOVE 'TRUE' TO EOF.
