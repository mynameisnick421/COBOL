@@ -0,0 +1,18 @@
+      *******************************************
+      *  SHARED RECORD LAYOUT FOR I-POPSALES,   *
+      *  THE 78-BYTE CBLPOPSL.DAT ORDER RECORD. *
+      *  KEEP IN SYNC WITH CBLNLH05/CBLNLH06.   *
+      *******************************************
+           05 I-LNAME                  PIC X(15).
+           05 I-FNAME                  PIC X(15).
+           05 I-ADDRESS                PIC X(15).
+           05 I-CITY                   PIC X(10).
+           05 I-STATE                  PIC XX.
+           05 I-ZIP5                   PIC 9(5).
+           05 I-ZIP4                   PIC 9(4).
+           05 I-POP-TYPE               PIC 99.
+               88 VAL-POP-TYPE     VALUE 1 THRU 6.
+           05 I-NUM-CASES              PIC 99.
+           05 I-TEAM                   PIC X.
+               88 VAL-TEAM         VALUE 'A' THRU 'E'.
+           05 I-AMOUNT-PAID            PIC 9(5)V99.
