@@ -24,46 +24,157 @@
            SELECT ERROROUT
                ASSIGN TO 'C:\SCHOOL\COBOL\CBLPOPER.PRT'
                ORGANIZATION IS RECORD SEQUENTIAL.
-      
+
+           SELECT STATE-DEPOSIT-FILE
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLSTDEP.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRICE-FILE
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPRICE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVENTORY-FILE
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPOPINV.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *HOLDS HOW FAR A PRIOR RUN GOT, SO A RERUN AFTER AN ABEND CAN
+      *PICK UP WHERE IT LEFT OFF INSTEAD OF DOUBLE-COUNTING INTO THE
+      *GRAND TOTALS - SEE 1190-LOAD-CHECKPOINT/2600-WRITE-CHECKPOINT.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPOPCK.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CK-FILE-STATUS.
+
+      *ONE RECORD PER FUNDRAISER YEAR, APPENDED AT CLOSING TIME SO
+      *CBLPOPYC CAN COMPARE THIS YEAR'S GRAND TOTALS AGAINST LAST
+      *YEAR'S - SEE 3150-WRITE-HISTORY.
+           SELECT HISTORY-FILE
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPOPHS.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      *AN OFFICER WHO WANTS A SUMMARY-ONLY PASS DROPS A ONE-RECORD
+      *CBLPOPRM.DAT ON THE DRIVE CONTAINING 'SUMMARY' BEFORE RUNNING -
+      *OTHERWISE (OR IF THE RECORD SAYS ANYTHING ELSE) THIS RUNS THE
+      *NORMAL DETAIL REPORT.
+           SELECT RUN-MODE-FILE
+               ASSIGN TO 'C:\SCHOOL\COBOL\CBLPOPRM.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RM-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD POP-SALES-REPORT
            LABEL RECORD IS STANDARD
            DATA RECORD IS I-POPSALES
-           RECORD CONTAINS 71 CHARACTERS.
+           RECORD CONTAINS 78 CHARACTERS.
       *DECLARING INPUT VARIABLES
        01 I-POPSALES.
-           05 I-LNAME                  PIC X(15).
-           05 I-FNAME                  PIC X(15).
-           05 I-ADDRESS                PIC X(15).
-           05 I-CITY                   PIC X(10).
-           05 I-STATE                  PIC XX.
-               88 VAL-STATE        VALUE 'IA' 'IL' 'MI' 'MO' 'NE' 'WI'.
-               88 VAL-5CENTS       VALUE 'IA' 'NE' 'WI'.
-           05 I-ZIP5                   PIC 9(5).
-           05 I-ZIP4                   PIC 9(4).
-           05 I-POP-TYPE               PIC 99.
-               88 VAL-POP-TYPE     VALUE 1 THRU 6.
-           05 I-NUM-CASES              PIC 99.
-           05 I-TEAM                   PIC X.
-               88 VAL-TEAM         VALUE 'A' THRU 'E'.
+           COPY POPSALES.
+
+      *A CONTROL-TOTAL TRAILER WRITTEN AS THE LAST RECORD OF
+      *CBLPOPSL.DAT. TR-MARKER IN THE I-LNAME POSITION IS HOW
+      *9000-READ TELLS IT APART FROM A REAL ORDER RECORD.
+       01 TR-RECORD REDEFINES I-POPSALES.
+           05  TR-MARKER              PIC X(15).
+               88  IS-TRAILER-RECORD  VALUE '**TRAILER**'.
+           05  TR-RECORD-COUNT        PIC 9(6).
+           05  FILLER                 PIC X(57).
 
        FD PRINTOUT
            LABEL RECORD IS OMITTED
-           RECORD CONTAINS 132 CHARACTERS
+           RECORD CONTAINS 144 CHARACTERS
            DATA RECORD IS PRINTLINE
            LINAGE IS 60 WITH FOOTING AT 54.
 
-       01 PRINTLINE                PIC X(132).
+       01 PRINTLINE                PIC X(144).
 
        FD ERROROUT
            LABEL RECORD IS OMITTED
-           RECORD CONTAINS 132 CHARACTERS
+           RECORD CONTAINS 138 CHARACTERS
            DATA RECORD IS ERRORLINE
            LINAGE IS 60 WITH FOOTING AT 54.
 
-       01 ERRORLINE            PIC X(132).
+       01 ERRORLINE            PIC X(138).
+
+      *STATE/DEPOSIT RATES ARE MAINTAINED IN CBLSTDEP.DAT INSTEAD OF
+      *BEING BAKED INTO WORKING-STORAGE, SO THE TREASURER CAN ADD OR
+      *REPRICE A STATE BETWEEN SEASONS WITHOUT A RECOMPILE.
+       FD STATE-DEPOSIT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS SD-RECORD
+           RECORD CONTAINS 4 CHARACTERS.
+       01 SD-RECORD.
+           05  SD-STATE        PIC XX.
+           05  SD-DEPOSIT      PIC V99.
+
+      *PER-CASE PRICES ARE MAINTAINED IN CBLPRICE.DAT INSTEAD OF BEING
+      *BAKED INTO WORKING-STORAGE, SO THE TREASURER CAN REPRICE A
+      *FLAVOR BETWEEN SEASONS WITHOUT A RECOMPILE.
+       FD PRICE-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS PR-RECORD
+           RECORD CONTAINS 8 CHARACTERS.
+       01 PR-RECORD.
+           05  PR-POP-TYPE     PIC 99.
+           05  PR-CASE-PRICE   PIC 9(4)V99.
+
+      *CASES ON HAND PER FLAVOR, KEYED THE SAME WAY AS POP-TYPE,
+      *MAINTAINED IN CBLPOPINV.DAT AND LOADED AT 1000-INIT TIME - SEE
+      *1170-LOAD-INVENTORY.
+       FD INVENTORY-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS INV-RECORD
+           RECORD CONTAINS 8 CHARACTERS.
+       01 INV-RECORD.
+           05  INV-POP-TYPE        PIC 99.
+           05  INV-CASES-ON-HAND   PIC 9(6).
+
+      *ONE RECORD HOLDING HOW MANY INPUT RECORDS WERE PROCESSED AND
+      *THE GRAND TOTALS AS OF THE LAST CHECKPOINT.
+       FD CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CK-RECORD
+           RECORD CONTAINS 160 CHARACTERS.
+       01 CK-RECORD.
+           05  CK-RECORDS-DONE     PIC 9(6).
+           05  CK-ERR-CTR          PIC 9(4).
+           05  CK-WARN-CTR         PIC 9(4).
+           05  CK-POP1-CASES       PIC 9(6).
+           05  CK-POP2-CASES       PIC 9(6).
+           05  CK-POP3-CASES       PIC 9(6).
+           05  CK-POP4-CASES       PIC 9(6).
+           05  CK-POP5-CASES       PIC 9(6).
+           05  CK-POP6-CASES       PIC 9(6).
+           05  CK-TEAMA-AMT        PIC 9(9)V99.
+           05  CK-TEAMB-AMT        PIC 9(9)V99.
+           05  CK-TEAMC-AMT        PIC 9(9)V99.
+           05  CK-TEAMD-AMT        PIC 9(9)V99.
+           05  CK-TEAME-AMT        PIC 9(9)V99.
+           05  CK-TEAMA-BAL        PIC S9(9)V99.
+           05  CK-TEAMB-BAL        PIC S9(9)V99.
+           05  CK-TEAMC-BAL        PIC S9(9)V99.
+           05  CK-TEAMD-BAL        PIC S9(9)V99.
+           05  CK-TEAME-BAL        PIC S9(9)V99.
+
+      *ONE GRAND-TOTALS SNAPSHOT PER FUNDRAISER YEAR.
+       FD HISTORY-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS HS-RECORD
+           RECORD CONTAINS 33 CHARACTERS.
+       01 HS-RECORD.
+           05  HS-YEAR             PIC 9(4).
+           05  HS-TOTAL-CASES       PIC 9(7).
+           05  HS-TOTAL-SALES       PIC 9(9)V99.
+           05  HS-TOTAL-BAL         PIC S9(9)V99.
+
+      *HOLDS THE OFFICER'S SUMMARY-ONLY-RUN REQUEST, IF ANY.
+       FD RUN-MODE-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RM-RECORD
+           RECORD CONTAINS 7 CHARACTERS.
+       01 RM-RECORD.
+           05  RM-MODE             PIC X(7).
 
        WORKING-STORAGE SECTION.
        01 WORK-AREA.
@@ -73,6 +184,7 @@
       *CALCULATED VARIABLES
            05  C-DEPOSIT-AMT   PIC 9(4)V99.
            05  C-TOTAL-SALES   PIC 9(5)V99.
+           05  C-BALANCE-DUE   PIC S9(5)V99.
            05  C-PCTR-D        PIC 99          VALUE 0.
            05  C-PCTR-E        PIC 99          VALUE 0.
 
@@ -88,7 +200,85 @@
            05  GT-TEAMC-AMT    PIC 9(9)V99     VALUE 0.
            05  GT-TEAMD-AMT    PIC 9(9)V99     VALUE 0.
            05  GT-TEAME-AMT    PIC 9(9)V99     VALUE 0.
+           05  GT-TEAMA-BAL    PIC S9(9)V99    VALUE 0.
+           05  GT-TEAMB-BAL    PIC S9(9)V99    VALUE 0.
+           05  GT-TEAMC-BAL    PIC S9(9)V99    VALUE 0.
+           05  GT-TEAMD-BAL    PIC S9(9)V99    VALUE 0.
+           05  GT-TEAME-BAL    PIC S9(9)V99    VALUE 0.
            05  ERR-CTR         PIC 9(4)        VALUE 0.
+           05  SUB             PIC 99.
+           05  STATE-COUNT     PIC 99          VALUE 0.
+           05  SD-EOF          PIC X(5)        VALUE 'FALSE'.
+           05  PR-EOF          PIC X(5)        VALUE 'FALSE'.
+           05  INV-EOF         PIC X(5)        VALUE 'FALSE'.
+           05  DUPLICATE-FOUND-SW PIC X(5)     VALUE 'FALSE'.
+
+      *A WARNING-LEVEL MISS COMES BACK FROM CBLPOPVC AS ERROR-SWITCH
+      *= 'WARN' INSTEAD OF 'PASS' - THE ORDER STILL POSTS ON A BEST-
+      *GUESS DEFAULT, BUT WARN-CTR COUNTS IT AND 2450-WARNING-ROUTINE
+      *STILL PUTS IT ON THE ERROR REPORT.
+           05  WARN-CTR           PIC 9(4)     VALUE 0.
+
+      *FUNDRAISER-YEAR HISTORY SNAPSHOT TOTALS - SEE 3150-WRITE-
+      *HISTORY.
+           05  H-TOTAL-CASES      PIC 9(7)     VALUE 0.
+           05  H-TOTAL-SALES      PIC 9(9)V99  VALUE 0.
+           05  H-TOTAL-BAL        PIC S9(9)V99 VALUE 0.
+
+      *SUMMARY-ONLY RUN MODE - SEE 1185-LOAD-RUN-MODE.
+           05  RM-FILE-STATUS     PIC XX.
+           05  RUN-MODE-SW        PIC X(7)     VALUE 'DETAIL'.
+
+      *SELLER/ADDRESS OF EVERY ORDER THAT HAS PASSED VALIDATION SO
+      *FAR THIS RUN, SO 2107-CHECK-DUPLICATE CAN CATCH THE SAME ORDER
+      *BEING KEYED IN TWICE - SEE 2100-VALIDATION.
+           05  SUB3            PIC 9(4).
+           05  SEEN-COUNT      PIC 9(4)        VALUE 0.
+
+      *TRAILER/CHECKPOINT CONTROL TOTALS - SEE 1190-LOAD-CHECKPOINT,
+      *2050-TRAILER-RECORD AND 3050-RECONCILE-TRAILER.
+           05  CK-FILE-STATUS      PIC XX.
+           05  RECORDS-TO-SKIP     PIC 9(6)        VALUE 0.
+           05  C-RECORDS-PROCESSED PIC 9(6)        VALUE 0.
+           05  C-EXPECTED-RECORDS  PIC 9(6)        VALUE 0.
+           05  CP-SINCE-CHECKPOINT PIC 99          VALUE 0.
+           05  SKIP-CTR            PIC 9(6)        VALUE 0.
+
+      *LOADED FROM CBLSTDEP.DAT AT 1000-INIT TIME - SEE
+      *1150-LOAD-STATE-TABLE.
+       01 STATE-DEPOSIT-TABLE.
+           05  STATE-DEPOSITS          OCCURS 20.
+               10  D-STATE     PIC XX.
+               10  DEPOSIT-VAL PIC V99.
+
+      *LOADED FROM CBLPOPINV.DAT AT 1000-INIT TIME - SEE
+      *1170-LOAD-INVENTORY.
+       01 INVENTORY-ON-HAND.
+           05  INV1-ON-HAND    PIC 9(6)        VALUE 0.
+           05  INV2-ON-HAND    PIC 9(6)        VALUE 0.
+           05  INV3-ON-HAND    PIC 9(6)        VALUE 0.
+           05  INV4-ON-HAND    PIC 9(6)        VALUE 0.
+           05  INV5-ON-HAND    PIC 9(6)        VALUE 0.
+           05  INV6-ON-HAND    PIC 9(6)        VALUE 0.
+
+      *PER-CASE PRICE TABLE, INDEXED BY I-POP-TYPE (1-6), LOADED FROM
+      *CBLPRICE.DAT AT 1000-INIT TIME - SEE 1165-LOAD-PRICE-TABLE.
+       01 POP-PRICE-TABLE.
+           05  CASE-PRICE   PIC 9(4)V99     OCCURS 6     VALUE 0.
+
+      *RESULT FIELDS PASSED BACK BY CBLPOPVC - SEE 2100-VALIDATION.
+       01 VC-RESULT.
+           05  VC-ERROR-SWITCH     PIC X(4).
+           05  VC-ERR-DESC         PIC X(60).
+           05  VC-DEPOSIT-AMT      PIC 9(4)V99.
+           05  VC-TOTAL-SALES      PIC 9(5)V99.
+           05  VC-BALANCE-DUE      PIC S9(5)V99.
+
+       01 SEEN-ORDERS-TABLE.
+           05  SEEN-ORDER          OCCURS 500.
+               10  SEEN-LNAME      PIC X(15).
+               10  SEEN-FNAME      PIC X(15).
+               10  SEEN-ADDRESS    PIC X(15).
 
        01 CURRENT-DATE-AND-TIME.
            05  I-DATE.
@@ -132,6 +322,7 @@
            05  FILLER          PIC X(14)       VALUE 'QUANTITY'.
            05  FILLER          PIC X(17)       VALUE 'DEPOSIT AMT'.
            05  FILLER          PIC X(13)       VALUE 'TOTAL SALES'.
+           05  FILLER          PIC X(12)       VALUE 'BALANCE DUE'.
 
        01 DETAIL-LINE.
            05  FILLER          PIC XXX         VALUE ' '.
@@ -155,6 +346,8 @@
            05  FILLER          PIC X(9)        VALUE ' '.
            05  O-TOTAL-SALES   PIC $$,$$$.99.
            05  FILLER          PIC XXX         VALUE ' '.
+           05  O-BALANCE-DUE   PIC $$,$$$.99.
+           05  FILLER          PIC X           VALUE ' '.
 
        01 TOTAL-DETAIL-LINE.
            05  O-TOTALS        PIC X(132).
@@ -178,16 +371,22 @@
            05  FILLER          PIC XXX         VALUE ' '.
            05  O-TEAM1         PIC XX.
            05  O-GT-TEAM-AMT  PIC $$$$,$$$,$$$.99.
-           05  FILLER          PIC X(112)      VALUE ' '.
+           05  FILLER          PIC X(3)        VALUE ' '.
+           05  FILLER          PIC X(9)        VALUE 'BAL DUE:'.
+           05  O-GT-TEAM-BAL  PIC $$$$,$$$,$$$.99.
+           05  FILLER          PIC X(85)       VALUE ' '.
 
 
        01 ERROR-COLUMN-HEADING.
-           05 FILLER           PIC X(72)       VALUE 'ERROR RECORD'.
-           05 FILLER           PIC X(60)                               
+           05 FILLER           PIC X(78)       VALUE 'ERROR RECORD'.
+           05 FILLER           PIC X(60)
                                            VALUE 'ERROR DESCRIPTION'.
 
+      *WIDENED FROM X(72) TO X(78) ALONGSIDE I-POPSALES (006 GREW IT
+      *71 TO 78 BYTES FOR I-AMOUNT-PAID) SO MOVE I-POPSALES TO
+      *O-POPSALES BELOW STOPS TRUNCATING THE TAIL END OF THE RECORD.
        01 ERROR-DESC-LINE.
-           05 O-POPSALES      PIC X(72).
+           05 O-POPSALES      PIC X(78).
            05 O-ERR-DESC       PIC X(60).
            
        01 TOTAL-ERROR-LINE.
@@ -195,6 +394,30 @@
            05  O-ERR-CTR       PIC Z,ZZ9.
            05  FILLER          PIC X(114)      VALUE ' '.
 
+       01 TOTAL-WARNING-LINE.
+           05  FILLER          PIC X(15)       VALUE 'TOTAL WARNINGS'.
+           05  O-WARN-CTR      PIC Z,ZZ9.
+           05  FILLER          PIC X(112)      VALUE ' '.
+
+       01 INVENTORY-EXCEPTION-LINE.
+           05  FILLER          PIC X(22)
+                           VALUE 'INVENTORY SHORTAGE - '.
+           05  O-EXC-POP-TYPE  PIC X(16).
+           05  FILLER          PIC X(9)        VALUE ' ORDERED '.
+           05  O-EXC-ORDERED   PIC ZZZ,ZZ9.
+           05  FILLER          PIC X(11)       VALUE ' ON HAND '.
+           05  O-EXC-ON-HAND   PIC ZZZ,ZZ9.
+           05  FILLER          PIC X(53)       VALUE ' '.
+
+       01 TRAILER-EXCEPTION-LINE.
+           05  FILLER          PIC X(32)
+                       VALUE 'CONTROL TOTAL OUT OF BALANCE - '.
+           05  FILLER          PIC X(9)        VALUE 'EXPECTED '.
+           05  O-TR-EXPECTED   PIC ZZZ,ZZ9.
+           05  FILLER          PIC X(11)       VALUE ' PROCESSED '.
+           05  O-TR-PROCESSED  PIC ZZZ,ZZ9.
+           05  FILLER          PIC X(48)       VALUE ' '.
+
 
        PROCEDURE DIVISION.
        0000-MAIN.
@@ -214,67 +437,240 @@
            MOVE I-MM TO O-MM.
            PERFORM 9900-HEADINGS-DETAIL.
            PERFORM 9910-HEADINGS-ERROR.
+           PERFORM 1150-LOAD-STATE-TABLE.
+           PERFORM 1165-LOAD-PRICE-TABLE.
+           PERFORM 1170-LOAD-INVENTORY.
+           PERFORM 1185-LOAD-RUN-MODE.
+           PERFORM 1190-LOAD-CHECKPOINT.
+           PERFORM 9000-READ.
+           IF RECORDS-TO-SKIP > 0
+               PERFORM 1195-SKIP-CHECKPOINTED-RECORD
+                   VARYING SKIP-CTR FROM 1 BY 1
+                       UNTIL SKIP-CTR > RECORDS-TO-SKIP OR EOF = 'TRUE'.
+
+       1150-LOAD-STATE-TABLE.
+           OPEN INPUT STATE-DEPOSIT-FILE.
+           PERFORM 1160-READ-STATE
+               UNTIL SD-EOF = 'TRUE'.
+           CLOSE STATE-DEPOSIT-FILE.
+
+       1160-READ-STATE.
+           READ STATE-DEPOSIT-FILE
+               AT END
+                   MOVE 'TRUE' TO SD-EOF.
+           IF SD-EOF NOT = 'TRUE'
+               ADD 1 TO STATE-COUNT
+               MOVE SD-STATE TO D-STATE(STATE-COUNT)
+               MOVE SD-DEPOSIT TO DEPOSIT-VAL(STATE-COUNT).
+
+       1165-LOAD-PRICE-TABLE.
+           OPEN INPUT PRICE-FILE.
+           PERFORM 1166-READ-PRICE
+               UNTIL PR-EOF = 'TRUE'.
+           CLOSE PRICE-FILE.
+
+       1166-READ-PRICE.
+           READ PRICE-FILE
+               AT END
+                   MOVE 'TRUE' TO PR-EOF.
+           IF PR-EOF NOT = 'TRUE'
+               MOVE PR-CASE-PRICE TO CASE-PRICE(PR-POP-TYPE).
+
+       1170-LOAD-INVENTORY.
+           OPEN INPUT INVENTORY-FILE.
+           PERFORM 1180-READ-INVENTORY
+               UNTIL INV-EOF = 'TRUE'.
+           CLOSE INVENTORY-FILE.
+
+       1180-READ-INVENTORY.
+           READ INVENTORY-FILE
+               AT END
+                   MOVE 'TRUE' TO INV-EOF.
+           IF INV-EOF NOT = 'TRUE'
+               EVALUATE INV-POP-TYPE
+                   WHEN 01
+                       MOVE INV-CASES-ON-HAND TO INV1-ON-HAND
+                   WHEN 02
+                       MOVE INV-CASES-ON-HAND TO INV2-ON-HAND
+                   WHEN 03
+                       MOVE INV-CASES-ON-HAND TO INV3-ON-HAND
+                   WHEN 04
+                       MOVE INV-CASES-ON-HAND TO INV4-ON-HAND
+                   WHEN 05
+                       MOVE INV-CASES-ON-HAND TO INV5-ON-HAND
+                   WHEN 06
+                       MOVE INV-CASES-ON-HAND TO INV6-ON-HAND.
+
+      *AN OFFICER WHO WANTS A SUMMARY-ONLY PASS DROPS A ONE-RECORD
+      *CBLPOPRM.DAT ON THE DRIVE CONTAINING 'SUMMARY' BEFORE RUNNING -
+      *OTHERWISE (OR IF THE RECORD SAYS ANYTHING ELSE) THIS RUNS THE
+      *NORMAL DETAIL REPORT.
+       1185-LOAD-RUN-MODE.
+           OPEN INPUT RUN-MODE-FILE.
+           IF RM-FILE-STATUS = '00'
+               READ RUN-MODE-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RM-MODE TO RUN-MODE-SW
+               END-READ
+               CLOSE RUN-MODE-FILE.
+
+      *RESTORES THE RECORD COUNT AND GRAND TOTALS LEFT BY A PRIOR RUN
+      *THAT DID NOT REACH THE TRAILER, SO THIS RUN RESUMES THE GRAND
+      *TOTALS INSTEAD OF STARTING THEM OVER. CBLPOPCK.DAT NOT EXISTING
+      *(FILE STATUS 35) MEANS THIS IS A FRESH RUN - START AT ZERO.
+       1190-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CK-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-RECORDS-DONE TO RECORDS-TO-SKIP
+                       MOVE CK-RECORDS-DONE TO C-RECORDS-PROCESSED
+                       MOVE CK-ERR-CTR TO ERR-CTR
+                       MOVE CK-WARN-CTR TO WARN-CTR
+                       MOVE CK-POP1-CASES TO GT-POP1-CASES
+                       MOVE CK-POP2-CASES TO GT-POP2-CASES
+                       MOVE CK-POP3-CASES TO GT-POP3-CASES
+                       MOVE CK-POP4-CASES TO GT-POP4-CASES
+                       MOVE CK-POP5-CASES TO GT-POP5-CASES
+                       MOVE CK-POP6-CASES TO GT-POP6-CASES
+                       MOVE CK-TEAMA-AMT TO GT-TEAMA-AMT
+                       MOVE CK-TEAMB-AMT TO GT-TEAMB-AMT
+                       MOVE CK-TEAMC-AMT TO GT-TEAMC-AMT
+                       MOVE CK-TEAMD-AMT TO GT-TEAMD-AMT
+                       MOVE CK-TEAME-AMT TO GT-TEAME-AMT
+                       MOVE CK-TEAMA-BAL TO GT-TEAMA-BAL
+                       MOVE CK-TEAMB-BAL TO GT-TEAMB-BAL
+                       MOVE CK-TEAMC-BAL TO GT-TEAMC-BAL
+                       MOVE CK-TEAMD-BAL TO GT-TEAMD-BAL
+                       MOVE CK-TEAME-BAL TO GT-TEAME-BAL
+               END-READ
+               CLOSE CHECKPOINT-FILE.
+
+      *RE-VALIDATES ONE ALREADY-POSTED DETAIL RECORD JUST FAR ENOUGH
+      *TO REBUILD SEEN-ORDERS-TABLE THE WAY THE ORIGINAL RUN LEFT IT -
+      *WITHOUT RE-ADDING IT TO THE GRAND TOTALS OR OUTPUT, SINCE THE
+      *CHECKPOINT ALREADY CARRIES THOSE. WITHOUT THIS,
+      *2107-CHECK-DUPLICATE CAN'T CATCH A DUPLICATE WHOSE FIRST
+      *OCCURRENCE WAS BEFORE THE CHECKPOINT.
+       1195-SKIP-CHECKPOINTED-RECORD.
+           IF NOT IS-TRAILER-RECORD
+               CALL 'CBLPOPVC' USING I-POPSALES STATE-COUNT
+                   STATE-DEPOSIT-TABLE POP-PRICE-TABLE VC-RESULT
+               MOVE VC-ERROR-SWITCH TO ERROR-SWITCH
+               IF ERROR-SWITCH = 'PASS' OR ERROR-SWITCH = 'WARN'
+                   PERFORM 2107-CHECK-DUPLICATE
+                   IF DUPLICATE-FOUND-SW NOT = 'TRUE'
+                       ADD 1 TO SEEN-COUNT
+                       MOVE I-LNAME TO SEEN-LNAME(SEEN-COUNT)
+                       MOVE I-FNAME TO SEEN-FNAME(SEEN-COUNT)
+                       MOVE I-ADDRESS TO SEEN-ADDRESS(SEEN-COUNT).
            PERFORM 9000-READ.
-
 
        2000-MAINLINE.
-           PERFORM 2100-VALIDATION THRU 2100-X.
-           IF ERROR-SWITCH = 'PASS'
-               PERFORM 2200-CALCS
-               PERFORM 2300-OUTPUT
+           IF IS-TRAILER-RECORD
+               PERFORM 2050-TRAILER-RECORD
            ELSE
-               PERFORM 2400-ERROR-ROUTINE.
-           PERFORM 9000-READ.
-
+               PERFORM 2100-VALIDATION THRU 2100-X
+               IF ERROR-SWITCH = 'PASS' OR ERROR-SWITCH = 'WARN'
+                   PERFORM 2200-CALCS
+                   IF RUN-MODE-SW NOT = 'SUMMARY'
+                       PERFORM 2300-OUTPUT
+                   END-IF
+                   IF ERROR-SWITCH = 'WARN'
+                       PERFORM 2450-WARNING-ROUTINE
+                   END-IF
+               ELSE
+                   PERFORM 2400-ERROR-ROUTINE
+               END-IF
+               ADD 1 TO C-RECORDS-PROCESSED
+               ADD 1 TO CP-SINCE-CHECKPOINT
+               IF CP-SINCE-CHECKPOINT > 24
+                   PERFORM 2600-WRITE-CHECKPOINT
+                   MOVE 0 TO CP-SINCE-CHECKPOINT
+               END-IF
+               PERFORM 9000-READ.
+
+      *A TRAILER RECORD IS NOT AN ORDER, SO IT SKIPS VALIDATION AND
+      *CALCS ENTIRELY - IT JUST MARKS END OF INPUT AND CARRIES THE
+      *RECORD COUNT 3050-RECONCILE-TRAILER CHECKS AT CLOSING TIME.
+       2050-TRAILER-RECORD.
+           MOVE TR-RECORD-COUNT TO C-EXPECTED-RECORDS.
+           MOVE 'TRUE' TO EOF.
+
+      *SAVES THE RUN'S PROGRESS SO FAR SO AN ABEND PARTWAY THROUGH
+      *DOESN'T LOSE THE GRAND TOTALS ALREADY POSTED - SEE
+      *1190-LOAD-CHECKPOINT, WHICH RESTORES THIS ON THE NEXT RUN.
+       2600-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE C-RECORDS-PROCESSED TO CK-RECORDS-DONE.
+           MOVE ERR-CTR TO CK-ERR-CTR.
+           MOVE WARN-CTR TO CK-WARN-CTR.
+           MOVE GT-POP1-CASES TO CK-POP1-CASES.
+           MOVE GT-POP2-CASES TO CK-POP2-CASES.
+           MOVE GT-POP3-CASES TO CK-POP3-CASES.
+           MOVE GT-POP4-CASES TO CK-POP4-CASES.
+           MOVE GT-POP5-CASES TO CK-POP5-CASES.
+           MOVE GT-POP6-CASES TO CK-POP6-CASES.
+           MOVE GT-TEAMA-AMT TO CK-TEAMA-AMT.
+           MOVE GT-TEAMB-AMT TO CK-TEAMB-AMT.
+           MOVE GT-TEAMC-AMT TO CK-TEAMC-AMT.
+           MOVE GT-TEAMD-AMT TO CK-TEAMD-AMT.
+           MOVE GT-TEAME-AMT TO CK-TEAME-AMT.
+           MOVE GT-TEAMA-BAL TO CK-TEAMA-BAL.
+           MOVE GT-TEAMB-BAL TO CK-TEAMB-BAL.
+           MOVE GT-TEAMC-BAL TO CK-TEAMC-BAL.
+           MOVE GT-TEAMD-BAL TO CK-TEAMD-BAL.
+           MOVE GT-TEAME-BAL TO CK-TEAME-BAL.
+           WRITE CK-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *FIELD VALIDATION AND THE DEPOSIT/SALES/BALANCE FIGURES ARE
+      *DONE BY THE SHARED CBLPOPVC MODULE SO CBLNLH05/CBLNLH06 CAN'T
+      *DRIFT APART ON EITHER ONE - SEE CBLPOPVC FOR THE FIELD-BY-
+      *FIELD CHECKS. DUPLICATE DETECTION STAYS HERE SINCE IT WALKS
+      *SEEN-ORDERS-TABLE, WHICH ONLY THIS PROGRAM OWNS.
        2100-VALIDATION.
-           MOVE 'FAIL' TO ERROR-SWITCH.
-           IF I-LNAME = " "
-               MOVE "LAST NAME IS REQUIRED." TO O-ERR-DESC
-               GO TO 2100-X.
-           IF I-FNAME = " "
-               MOVE "FIRST NAME IS REQUIRED." TO O-ERR-DESC
-               GO TO 2100-X.
-           IF I-ADDRESS = " "
-               MOVE "ADDRESS IS REQUIRED." TO O-ERR-DESC
-               GO TO 2100-X.
-           IF I-CITY = " "
-               MOVE "CITY IS REQUIRED." TO O-ERR-DESC
-               GO TO 2100-X.
-           IF NOT VAL-STATE
-               MOVE 'VALID STATES ARE IA, IL, MI, MO, NE AND WI.'      
-                   TO O-ERR-DESC
-               GO TO 2100-X.
-           IF I-ZIP5 NOT NUMERIC OR I-ZIP4 NOT NUMERIC
-               MOVE "ZIP CODE MUST BE NUMERIC." TO O-ERR-DESC
-               GO TO 2100-X.
-           IF I-POP-TYPE NOT NUMERIC
-               MOVE 'POP TYPE MUST BE NUMERIC.' TO O-ERR-DESC
-               GO TO 2100-X.
-           IF NOT VAL-POP-TYPE
-               MOVE "POP TYPE MUST BE 1 THROUGH 6." TO O-ERR-DESC
+           CALL 'CBLPOPVC' USING I-POPSALES STATE-COUNT
+               STATE-DEPOSIT-TABLE POP-PRICE-TABLE VC-RESULT.
+           MOVE VC-ERROR-SWITCH TO ERROR-SWITCH.
+           MOVE VC-ERR-DESC TO O-ERR-DESC.
+           IF ERROR-SWITCH NOT = 'PASS' AND ERROR-SWITCH NOT = 'WARN'
                GO TO 2100-X.
-           IF I-NUM-CASES NOT NUMERIC
-               MOVE "NUMBER OF CASE'S MUST BE NUMERIC." TO O-ERR-DESC
-               GO TO 2100-X.
-           IF I-NUM-CASES = 0
-               MOVE 'CASES ORDERED MUST BE A MINIMUM OF 1.'            
+           PERFORM 2107-CHECK-DUPLICATE.
+           IF DUPLICATE-FOUND-SW = 'TRUE'
+               MOVE 'FAIL' TO ERROR-SWITCH
+               MOVE 'DUPLICATE ORDER - SELLER/ADDRESS ALREADY ON FILE.'
                    TO O-ERR-DESC
                GO TO 2100-X.
-           IF NOT VAL-TEAM
-               MOVE 'TEAM MUST BE A THROUGH E.' TO O-ERR-DESC
-               GO TO 2100-X.
-           MOVE 'PASS' TO ERROR-SWITCH.
-       
+           ADD 1 TO SEEN-COUNT.
+           MOVE I-LNAME TO SEEN-LNAME(SEEN-COUNT).
+           MOVE I-FNAME TO SEEN-FNAME(SEEN-COUNT).
+           MOVE I-ADDRESS TO SEEN-ADDRESS(SEEN-COUNT).
+
        2100-X.
            EXIT.
 
+      *WALKS THE ORDERS ALREADY POSTED THIS RUN LOOKING FOR THE SAME
+      *SELLER/ADDRESS - CATCHES THE SAME ORDER FORM BEING KEYED IN
+      *TWICE.
+       2107-CHECK-DUPLICATE.
+           MOVE 'FALSE' TO DUPLICATE-FOUND-SW.
+           PERFORM
+               VARYING SUB3 FROM 1 BY 1
+                   UNTIL SUB3 > SEEN-COUNT
+                       IF I-LNAME = SEEN-LNAME(SUB3) AND
+                           I-FNAME = SEEN-FNAME(SUB3) AND
+                           I-ADDRESS = SEEN-ADDRESS(SUB3)
+                               MOVE 'TRUE' TO DUPLICATE-FOUND-SW.
+
        2200-CALCS.
-	       MOVE 0 TO C-DEPOSIT-AMT.
-           IF VAL-5CENTS
-               COMPUTE C-DEPOSIT-AMT = .05 * 24 * I-NUM-CASES.
-           IF I-STATE = 'MI'
-               COMPUTE C-DEPOSIT-AMT = .1 * 24 * I-NUM-CASES.
-           COMPUTE C-TOTAL-SALES = 18.71 * I-NUM-CASES + C-DEPOSIT-AMT.
+           MOVE VC-DEPOSIT-AMT TO C-DEPOSIT-AMT.
+           MOVE VC-TOTAL-SALES TO C-TOTAL-SALES.
+           MOVE VC-BALANCE-DUE TO C-BALANCE-DUE.
            EVALUATE I-POP-TYPE
                WHEN 01
                    MOVE 'COKE' TO O-POP-TYPE
@@ -298,14 +694,19 @@
            EVALUATE I-TEAM
                WHEN 'A'
                    ADD C-TOTAL-SALES TO GT-TEAMA-AMT
+                   ADD C-BALANCE-DUE TO GT-TEAMA-BAL
                WHEN 'B'
                    ADD C-TOTAL-SALES TO GT-TEAMB-AMT
+                   ADD C-BALANCE-DUE TO GT-TEAMB-BAL
                WHEN 'C'
                    ADD C-TOTAL-SALES TO GT-TEAMC-AMT
+                   ADD C-BALANCE-DUE TO GT-TEAMC-BAL
                WHEN 'D'
                    ADD C-TOTAL-SALES TO GT-TEAMD-AMT
+                   ADD C-BALANCE-DUE TO GT-TEAMD-BAL
                WHEN 'E'
-                   ADD C-TOTAL-SALES TO GT-TEAME-AMT.
+                   ADD C-TOTAL-SALES TO GT-TEAME-AMT
+                   ADD C-BALANCE-DUE TO GT-TEAME-BAL.
 
        2300-OUTPUT.
            MOVE I-LNAME TO O-LNAME.
@@ -317,6 +718,7 @@
            MOVE I-NUM-CASES TO O-NUM-CASES.
            MOVE C-DEPOSIT-AMT TO O-DEPOSIT-AMT.
            MOVE C-TOTAL-SALES TO O-TOTAL-SALES.
+           MOVE C-BALANCE-DUE TO O-BALANCE-DUE.
            WRITE PRINTLINE FROM DETAIL-LINE
                AFTER ADVANCING 2 LINES
                    AT EOP
@@ -330,17 +732,49 @@
                    AT EOP
                        PERFORM 9910-HEADINGS-ERROR.
 
+      *ORDER STILL POSTS (SEE 2200-CALCS/2300-OUTPUT), BUT GOES ON THE
+      *ERROR REPORT SO IT'S VISIBLE THAT A FIELD GOT DEFAULTED.
+      *O-ERR-DESC ALREADY HOLDS THE WARNING TEXT CBLPOPVC PASSED BACK
+      *(SEE 2100-VALIDATION).
+       2450-WARNING-ROUTINE.
+           ADD 1 TO WARN-CTR.
+           MOVE I-POPSALES TO O-POPSALES.
+           WRITE ERRORLINE FROM ERROR-DESC-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM 9910-HEADINGS-ERROR.
+
        3000-CLOSING.
            PERFORM 3100-GRAND-TOTALS.
+           PERFORM 3050-RECONCILE-TRAILER.
+           PERFORM 3150-WRITE-HISTORY.
            CLOSE POP-SALES-REPORT.
            CLOSE PRINTOUT.
            CLOSE ERROROUT.
 
+      *COMPARES WHAT THE TRAILER SAID WAS OUT THERE AGAINST WHAT THIS
+      *RUN ACTUALLY PROCESSED (COUNTING RECORDS RESTORED FROM A PRIOR
+      *CHECKPOINT). A CLEAN RUN RESETS CBLPOPCK.DAT SO THE NEXT
+      *FUNDRAISER STARTS FRESH INSTEAD OF SKIPPING RECORDS THAT
+      *HAVEN'T BEEN LOADED YET.
+       3050-RECONCILE-TRAILER.
+           IF C-RECORDS-PROCESSED NOT = C-EXPECTED-RECORDS
+               MOVE C-EXPECTED-RECORDS TO O-TR-EXPECTED
+               MOVE C-RECORDS-PROCESSED TO O-TR-PROCESSED
+               WRITE ERRORLINE FROM TRAILER-EXCEPTION-LINE
+                   AFTER ADVANCING 2 LINES
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE.
+
        3100-GRAND-TOTALS.
       *ERROR GRAND TOTALS
            MOVE ERR-CTR TO O-ERR-CTR.
            WRITE ERRORLINE FROM TOTAL-ERROR-LINE
                AFTER ADVANCING 3 LINES.
+           MOVE WARN-CTR TO O-WARN-CTR.
+           WRITE ERRORLINE FROM TOTAL-WARNING-LINE
+               AFTER ADVANCING 2 LINES.
       *POP CASES GRAND TOTALS
            PERFORM 9900-HEADINGS-DETAIL.
            MOVE "GRAND TOTALS:" TO O-TOTALS.
@@ -368,24 +802,92 @@
                AFTER ADVANCING 3 LINES.
            MOVE 'A' TO O-TEAM1.
            MOVE GT-TEAMA-AMT TO O-GT-TEAM-AMT.
+           MOVE GT-TEAMA-BAL TO O-GT-TEAM-BAL.
            WRITE PRINTLINE FROM TOTAL-TEAMS-LINE
                AFTER ADVANCING 2 LINES.
            MOVE 'B' TO O-TEAM1.
            MOVE GT-TEAMB-AMT TO O-GT-TEAM-AMT.
+           MOVE GT-TEAMB-BAL TO O-GT-TEAM-BAL.
            WRITE PRINTLINE FROM TOTAL-TEAMS-LINE
                AFTER ADVANCING 2 LINES.
            MOVE 'C' TO O-TEAM1.
            MOVE GT-TEAMC-AMT TO O-GT-TEAM-AMT.
+           MOVE GT-TEAMC-BAL TO O-GT-TEAM-BAL.
            WRITE PRINTLINE FROM TOTAL-TEAMS-LINE
                AFTER ADVANCING 2 LINES.
            MOVE 'D' TO O-TEAM1.
            MOVE GT-TEAMD-AMT TO O-GT-TEAM-AMT.
+           MOVE GT-TEAMD-BAL TO O-GT-TEAM-BAL.
            WRITE PRINTLINE FROM TOTAL-TEAMS-LINE
                AFTER ADVANCING 2 LINES.
            MOVE 'E' TO O-TEAM1.
            MOVE GT-TEAME-AMT TO O-GT-TEAM-AMT.
+           MOVE GT-TEAME-BAL TO O-GT-TEAM-BAL.
            WRITE PRINTLINE FROM TOTAL-TEAMS-LINE
                AFTER ADVANCING 2 LINES.
+      *INVENTORY EXCEPTION CHECK
+           PERFORM 3130-INVENTORY-CHECK.
+
+      *COMPARES EACH FLAVOR'S GRAND TOTAL AGAINST WHAT CBLPOPINV.DAT
+      *SAYS WE HAVE COMING FROM THE DISTRIBUTOR.
+       3130-INVENTORY-CHECK.
+           IF GT-POP1-CASES > INV1-ON-HAND
+               MOVE 'COKE' TO O-EXC-POP-TYPE
+               MOVE GT-POP1-CASES TO O-EXC-ORDERED
+               MOVE INV1-ON-HAND TO O-EXC-ON-HAND
+               WRITE ERRORLINE FROM INVENTORY-EXCEPTION-LINE
+                   AFTER ADVANCING 2 LINES.
+           IF GT-POP2-CASES > INV2-ON-HAND
+               MOVE 'DIET COKE' TO O-EXC-POP-TYPE
+               MOVE GT-POP2-CASES TO O-EXC-ORDERED
+               MOVE INV2-ON-HAND TO O-EXC-ON-HAND
+               WRITE ERRORLINE FROM INVENTORY-EXCEPTION-LINE
+                   AFTER ADVANCING 2 LINES.
+           IF GT-POP3-CASES > INV3-ON-HAND
+               MOVE 'MELLO YELLO' TO O-EXC-POP-TYPE
+               MOVE GT-POP3-CASES TO O-EXC-ORDERED
+               MOVE INV3-ON-HAND TO O-EXC-ON-HAND
+               WRITE ERRORLINE FROM INVENTORY-EXCEPTION-LINE
+                   AFTER ADVANCING 2 LINES.
+           IF GT-POP4-CASES > INV4-ON-HAND
+               MOVE 'CHERRY COKE' TO O-EXC-POP-TYPE
+               MOVE GT-POP4-CASES TO O-EXC-ORDERED
+               MOVE INV4-ON-HAND TO O-EXC-ON-HAND
+               WRITE ERRORLINE FROM INVENTORY-EXCEPTION-LINE
+                   AFTER ADVANCING 2 LINES.
+           IF GT-POP5-CASES > INV5-ON-HAND
+               MOVE 'DIET CHERRY COKE' TO O-EXC-POP-TYPE
+               MOVE GT-POP5-CASES TO O-EXC-ORDERED
+               MOVE INV5-ON-HAND TO O-EXC-ON-HAND
+               WRITE ERRORLINE FROM INVENTORY-EXCEPTION-LINE
+                   AFTER ADVANCING 2 LINES.
+           IF GT-POP6-CASES > INV6-ON-HAND
+               MOVE 'SPRITE' TO O-EXC-POP-TYPE
+               MOVE GT-POP6-CASES TO O-EXC-ORDERED
+               MOVE INV6-ON-HAND TO O-EXC-ON-HAND
+               WRITE ERRORLINE FROM INVENTORY-EXCEPTION-LINE
+                   AFTER ADVANCING 2 LINES.
+
+      *APPENDS THIS RUN'S GRAND TOTALS TO CBLPOPHS.DAT, KEYED BY THE
+      *RUN DATE'S YEAR, SO CBLPOPYC HAS A YEAR-OVER-YEAR HISTORY TO
+      *COMPARE AGAINST NEXT SEASON.
+       3150-WRITE-HISTORY.
+           MOVE 0 TO H-TOTAL-CASES.
+           MOVE 0 TO H-TOTAL-SALES.
+           MOVE 0 TO H-TOTAL-BAL.
+           ADD GT-POP1-CASES GT-POP2-CASES GT-POP3-CASES GT-POP4-CASES
+               GT-POP5-CASES GT-POP6-CASES TO H-TOTAL-CASES.
+           ADD GT-TEAMA-AMT GT-TEAMB-AMT GT-TEAMC-AMT GT-TEAMD-AMT
+               GT-TEAME-AMT TO H-TOTAL-SALES.
+           ADD GT-TEAMA-BAL GT-TEAMB-BAL GT-TEAMC-BAL GT-TEAMD-BAL
+               GT-TEAME-BAL TO H-TOTAL-BAL.
+           OPEN EXTEND HISTORY-FILE.
+           MOVE I-YY TO HS-YEAR.
+           MOVE H-TOTAL-CASES TO HS-TOTAL-CASES.
+           MOVE H-TOTAL-SALES TO HS-TOTAL-SALES.
+           MOVE H-TOTAL-BAL TO HS-TOTAL-BAL.
+           WRITE HS-RECORD.
+           CLOSE HISTORY-FILE.
 
        9000-READ.
            READ POP-SALES-REPORT
